@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EMPMAINT.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2026-08-09 DB   INITIAL VERSION - EMPLOYEE MASTER MAINTENANCE.
+001200*                 SUPPORTS ACTION 'I' (INSERT A NEW HIRE) AND
+001300*                 ACTION 'D' (FLAG A TERMINATED EMPLOYEE), DRIVEN
+001400*                 OFF A PARM CARD, USING THE SAME DCLEMP LAYOUT
+001500*                 AND SQL-ERROR-CHECK PARAGRAPH AS SQLCURSR AND
+001600*                 CURR-U. 'D' IS IMPLEMENTED AS A STATUS-FLAG
+001700*                 UPDATE RATHER THAN A HARD DELETE SO A REMOVED
+001800*                 EMPLOYEE STAYS ON THE AUDIT TRAIL -- THE SAME
+001900*                 SOFT-DELETE APPROACH CURR-U USES TO FLAG A
+002000*                 STATUS FIELD RATHER THAN PHYSICALLY CHANGING
+002100*                 THE ROW.
+002200* 2026-08-09 DB   CHANGED LS-PARM-EMPL-ID FROM PIC X(05) TO PIC
+002300*                 9(05) TO MATCH THE NUMERIC EMP_ID COLUMN AND
+002400*                 THE WS-EMPL-ID CHANGE MADE TO SQLCURSR/CURR-U.
+002500* 2026-08-09 DB   ADDED THE PERMANENT AUDIT LOG (AUDITLOG, SEE
+002600*                 AUDREC.CPY/AUDLOG.CPY) SO EVERY INSERT, FLAG-
+002700*                 TERMINATED, REJECTED PARM, AND SQL-ERROR-CHECK
+002800*                 FAILURE LEAVES A DATASET RECORD, NOT JUST A
+002900*                 DISPLAY.
+003000* 2026-08-09 DB   ADDED FILE STATUS IS WS-AUDIT-STATUS TO THE
+003100*                 AUDIT-LOG-FILE SELECT, MATCHING SQLCURSR'S
+003200*                 RESTART-FILE AND EMPSNAP-FILE, AND HAD
+003300*                 WRITE-AUDIT-LOG (AUDLOG.CPY) DISPLAY A WARNING
+003400*                 WHEN THE WRITE ITSELF FAILS.
+003500*****************************************************************
+003600 
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-AUDIT-STATUS.
+004300 
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  AUDIT-LOG-FILE
+004700     RECORDING MODE IS F
+004800     RECORD CONTAINS 80 CHARACTERS
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY AUDREC.
+005100 
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-SYS-DATE.
+005400     05  WS-SYS-YYYY         PIC 9(04).
+005500     05  WS-SYS-MM           PIC 9(02).
+005600     05  WS-SYS-DD           PIC 9(02).
+005700 
+005800 01  WS-HIRE-DATE-EDIT.
+005900     05  WS-HD-YYYY          PIC 9(04).
+006000     05  FILLER              PIC X(01)  VALUE '-'.
+006100     05  WS-HD-MM            PIC 9(02).
+006200     05  FILLER              PIC X(01)  VALUE '-'.
+006300     05  WS-HD-DD            PIC 9(02).
+006400 
+006500 01  WS-AUDIT-STATUS         PIC X(02).
+006600 
+006700     COPY SQLSW.
+006800     EXEC SQL
+006900         INCLUDE SQLCA
+007000     END-EXEC.
+007100 
+007200     EXEC SQL
+007300         INCLUDE DCLEMP
+007400     END-EXEC.
+007500 
+007600 LINKAGE SECTION.
+007700 01  LS-PARM.
+007800     05  LS-PARM-LEN         PIC S9(04) COMP.
+007900     05  LS-PARM-DATA.
+008000         10  LS-PARM-ACTION      PIC X(01).
+008100             88  LS-ACTION-INSERT            VALUE 'I'.
+008200             88  LS-ACTION-DELETE            VALUE 'D'.
+008300         10  LS-PARM-EMPL-ID     PIC 9(05).
+008400         10  LS-PARM-EMPL-NAME   PIC X(15).
+008500         10  LS-PARM-EMPL-DEPT   PIC X(04).
+008600         10  LS-PARM-EMPL-STATUS PIC X(01).
+008700         10  LS-PARM-PAY-GRADE   PIC X(02).
+008800 
+008900 PROCEDURE DIVISION USING LS-PARM.
+009000 
+009100 0000-MAINLINE.
+009200     OPEN EXTEND AUDIT-LOG-FILE.
+009300     MOVE 'EMPMAINT' TO AL-PROGRAM.
+009400     IF LS-PARM-LEN = ZERO
+009500         DISPLAY 'EMPMAINT REQUIRES A PARM -- NO ACTION TAKEN'
+009600         MOVE 'NO PARM'          TO AL-OPERATION
+009700         MOVE ZERO               TO AL-SQLCODE
+009800         MOVE 'NO ACTION TAKEN'  TO AL-MESSAGE
+009900         PERFORM WRITE-AUDIT-LOG
+010000             THRU WRITE-AUDIT-LOG-EXIT
+010100         MOVE 16 TO RETURN-CODE
+010200         GO TO 9999-END-OF-JOB
+010300     END-IF.
+010400     EVALUATE TRUE
+010500         WHEN LS-ACTION-INSERT
+010600             PERFORM 2000-INSERT-EMP
+010700                 THRU 2000-INSERT-EMP-EXIT
+010800         WHEN LS-ACTION-DELETE
+010900             PERFORM 3000-FLAG-TERMINATED
+011000                 THRU 3000-FLAG-TERMINATED-EXIT
+011100         WHEN OTHER
+011200             DISPLAY 'INVALID EMPMAINT ACTION ' LS-PARM-ACTION
+011300             MOVE 'VALIDATE ACTION'  TO AL-OPERATION
+011400             MOVE ZERO               TO AL-SQLCODE
+011500             MOVE 'INVALID ACTION'   TO AL-MESSAGE
+011600             PERFORM WRITE-AUDIT-LOG
+011700                 THRU WRITE-AUDIT-LOG-EXIT
+011800             MOVE 16 TO RETURN-CODE
+011900     END-EVALUATE.
+012000 9999-END-OF-JOB.
+012100     CLOSE AUDIT-LOG-FILE.
+012200     STOP RUN.
+012300 
+012400*****************************************************************
+012500* 2000-INSERT-EMP - INSERT A NEW HIRE INTO THE EMP TABLE FROM THE
+012600* PARM DATA. HIRE DATE IS STAMPED WITH TODAY'S DATE.
+012700*****************************************************************
+012800 2000-INSERT-EMP.
+012900     MOVE LS-PARM-EMPL-ID     TO EMP-ID.
+013000     MOVE LS-PARM-EMPL-NAME   TO EMP-NAME.
+013100     MOVE LS-PARM-EMPL-DEPT   TO EMP-DEPT.
+013200     MOVE LS-PARM-EMPL-STATUS TO EMP-STATUS.
+013300     MOVE LS-PARM-PAY-GRADE   TO EMP-PAY-GRADE.
+013400 
+013500     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+013600     MOVE WS-SYS-YYYY TO WS-HD-YYYY.
+013700     MOVE WS-SYS-MM   TO WS-HD-MM.
+013800     MOVE WS-SYS-DD   TO WS-HD-DD.
+013900     MOVE WS-HIRE-DATE-EDIT TO EMP-HIRE-DATE.
+014000 
+014100     MOVE 'INSERT EMP' TO WS-SQL-OPERATION.
+014200     EXEC SQL
+014300         INSERT INTO EMP
+014400             (EMP_ID, EMP_NAME, EMP_DEPT, EMP_HIRE_DATE,
+014500              EMP_STATUS, EMP_PAY_GRADE)
+014600         VALUES
+014700             (:EMP-ID, :EMP-NAME, :EMP-DEPT, :EMP-HIRE-DATE,
+014800              :EMP-STATUS, :EMP-PAY-GRADE)
+014900     END-EXEC.
+015000 
+015100     PERFORM SQL-ERROR-CHECK
+015200         THRU SQL-ERROR-CHECK-EXIT.
+015300     IF NOT WS-ABEND-REQUESTED
+015400         DISPLAY 'EMP ' EMP-ID ' INSERTED'
+015500         MOVE 'INSERT EMP'   TO AL-OPERATION
+015600         MOVE ZERO           TO AL-SQLCODE
+015700         MOVE 'EMP INSERTED' TO AL-MESSAGE
+015800         PERFORM WRITE-AUDIT-LOG
+015900             THRU WRITE-AUDIT-LOG-EXIT
+016000     END-IF.
+016100 2000-INSERT-EMP-EXIT.
+016200     EXIT.
+016300 
+016400*****************************************************************
+016500* 3000-FLAG-TERMINATED - MARK AN EXISTING EMPLOYEE AS TERMINATED
+016600* (EMP-STATUS-TERMINATED) RATHER THAN PHYSICALLY DELETING THE
+016700* ROW, SO THE EMP TABLE KEEPS A FULL HISTORY FOR AUDIT/PAYROLL
+016800* PURPOSES.
+016900*****************************************************************
+017000 3000-FLAG-TERMINATED.
+017100     MOVE LS-PARM-EMPL-ID TO EMP-ID.
+017200 
+017300     MOVE 'UPDATE EMP (TERMINATE)' TO WS-SQL-OPERATION.
+017400     EXEC SQL
+017500         UPDATE EMP
+017600            SET EMP_STATUS = 'T'
+017700          WHERE EMP_ID = :EMP-ID
+017800     END-EXEC.
+017900 
+018000     PERFORM SQL-ERROR-CHECK
+018100         THRU SQL-ERROR-CHECK-EXIT.
+018200     IF NOT WS-ABEND-REQUESTED
+018300         DISPLAY 'EMP ' EMP-ID ' FLAGGED TERMINATED'
+018400         MOVE 'UPDATE EMP (TERMINATE)' TO AL-OPERATION
+018500         MOVE ZERO                     TO AL-SQLCODE
+018600         MOVE 'EMP TERMINATED'         TO AL-MESSAGE
+018700         PERFORM WRITE-AUDIT-LOG
+018800             THRU WRITE-AUDIT-LOG-EXIT
+018900     END-IF.
+019000 3000-FLAG-TERMINATED-EXIT.
+019100     EXIT.
+019200 
+019300*****************************************************************
+019400* SQL-ERROR-CHECK - SHARED SQLCODE EVALUATION, COPIED FROM
+019500* SQLERR.CPY. SEE THE COPYBOOK FOR DETAILS.
+019600*****************************************************************
+019700     COPY SQLERR.
+019800 
+019900*****************************************************************
+020000* WRITE-AUDIT-LOG - SHARED AUDIT LOG WRITE, COPIED FROM
+020100* AUDLOG.CPY. SEE THE COPYBOOK FOR DETAILS.
+020200*****************************************************************
+020300     COPY AUDLOG.
