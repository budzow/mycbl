@@ -0,0 +1,46 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TRUNCCK.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2026-08-09 DB   INITIAL VERSION - CALLED SUBPROGRAM THAT
+001200*                 COMPARES A SOURCE FIELD'S LENGTH AGAINST ITS
+001300*                 MOVE TARGET'S LENGTH AND FLAGS WHEN THE MOVE
+001400*                 WILL SILENTLY TRUNCATE. CALLERS SUPPLY THE
+001500*                 LENGTH OF BOTH SIDES (VIA THE LENGTH OF
+001600*                 SPECIAL REGISTER) PLUS BOTH NAMES FOR THE
+001700*                 DIAGNOSTIC MESSAGE.
+001800*****************************************************************
+001900 
+002000 ENVIRONMENT DIVISION.
+002100 
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 
+002500 LINKAGE SECTION.
+002600 01  LS-TRUNCCK-PARM.
+002700     05  LS-SOURCE-LEN           PIC 9(05) COMP.
+002800     05  LS-TARGET-LEN           PIC 9(05) COMP.
+002900     05  LS-SOURCE-NAME          PIC X(30).
+003000     05  LS-TARGET-NAME          PIC X(30).
+003100     05  LS-TRUNC-FLAG           PIC X(01).
+003200         88  LS-TRUNCATION-DETECTED      VALUE 'Y'.
+003300         88  LS-NO-TRUNCATION            VALUE 'N'.
+003400 
+003500 PROCEDURE DIVISION USING LS-TRUNCCK-PARM.
+003600 
+003700 0000-MAINLINE.
+003800     IF LS-SOURCE-LEN > LS-TARGET-LEN
+003900         MOVE 'Y' TO LS-TRUNC-FLAG
+004000         DISPLAY 'TRUNCCK - TRUNCATION MOVING ' LS-SOURCE-NAME
+004100             ' (LEN ' LS-SOURCE-LEN ') INTO ' LS-TARGET-NAME
+004200             ' (LEN ' LS-TARGET-LEN ')'
+004300     ELSE
+004400         MOVE 'N' TO LS-TRUNC-FLAG
+004500     END-IF.
+004600     GOBACK.
