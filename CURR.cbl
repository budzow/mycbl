@@ -1,68 +1,588 @@
-            IDENTIFICATION DIVISION.              
-            PROGRAM-ID. SQLCURSR.                  
-            
-            DATA DIVISION.                                
-            WORKING-STORAGE SECTION.              
-            01 WS-EMPL.                           
-               05 WS-EMPL-ID       PIC X(05).     
-               05 WS-EMPL-NAME     PIC X(15).     
-            
-
-                EXEC SQL
-                   INCLUDE SQLCA
-                END-EXEC.
-            
-
-                EXEC SQL
-                   INCLUDE DCLEMP
-                END-EXEC.
-            
-
-                EXEC SQL  
-                   DECLARE EMP-CUR CURSOR FOR  
-                      SELECT EMP_ID, EMP_NAME
-                        WHERE EMP_ID > :WS-EMPL-ID  
-                END-EXEC.  
-            PROCEDURE DIVISION.                   
-            MAIN-PARA.  
-                
-                MOVE '20000' TO WS-EMPL-ID              
-                
-                EXEC SQL
-                   OPEN EMP-CUR
-                END-EXEC.   
-             
-                EVALUATE SQLCODE
-                    WHEN ZERO
-                         CONTINUE
-                    WHEN OTHER
-                         DISPLAY 'ERROR OPENING CURSOR EMP-CUR'
-                END-EVALUATE.
-            
-                PERFORM UNTIL SQLCODE = 100
-                   EXEC SQL
-                      FETCH EMP-CUR
-                         INTO :WS-EMPL-ID, :WS-EMPL-NAME
-                   END-EXEC   
-                   EVALUATE SQLCODE
-                       WHEN ZERO
-                            DISPLAY WS-EMPL
-                       WHEN 100
-                            DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
-                       WHEN OTHER
-                            DISPLAY 'ERROR FETCHING CURSOR EMP-CUR'
-                   END-EVALUATE
-                END-PERFORM.
-            
-                EXEC SQL
-                   CLOSE EMP-CUR
-                END-EXEC.   
-             
-                EVALUATE SQLCODE
-                    WHEN ZERO
-                         CONTINUE
-                    WHEN OTHER
-                         DISPLAY 'ERROR CLOSING CURSOR EMP-CUR'
-                END-EVALUATE.
-            
-                STOP RUN.  
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SQLCURSR.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2024-02-11 DB   INITIAL VERSION - HARDCODED '20000' CUTOFF.
+001200* 2026-08-09 DB   ACCEPT THE EMPLOYEE ID CUTOFF AS A JCL PARM
+001300*                 INSTEAD OF HARDCODING IT. DEFAULT TO '20000'
+001400*                 WHEN NO PARM IS PASSED. RECAST PROGRAM TO
+001500*                 STANDARD SHOP FORMAT (NUMBERED PARAGRAPHS,
+001600*                 PERFORM THRU EXIT) WHILE MAKING THIS CHANGE.
+001700* 2026-08-09 DB   REPLACE THE PER-CURSOR EVALUATE SQLCODE BLOCKS
+001800*                 WITH THE SHARED SQL-ERROR-CHECK PARAGRAPH
+001900*                 (SQLERR.CPY/SQLSW.CPY) SO ERROR HANDLING STAYS
+002000*                 CONSISTENT WITH CURR-U.
+002100* 2026-08-09 DB   FALL BACK TO THE EMPSNAP FLAT-FILE SNAPSHOT WHEN
+002200*                 DB2 CAN'T BE REACHED ON OPEN EMP-CUR (SQLCODE
+002300*                 -923/-924/-30081) SO THE EXTRACT STILL RUNS OFF
+002400*                 YESTERDAY'S DATA INSTEAD OF FAILING THE STEP.
+002500* 2026-08-09 DB   VALIDATE THE EMP-CUR ID CUTOFFS AND EACH FETCHED
+002600*                 WS-EMPL-NAME THROUGH THE NEW FLDEDIT SUBPROGRAM
+002700*                 (SEE FLDPARM.CPY) INSTEAD OF LEAVING THAT AS A
+002800*                 STANDALONE VARS-FAMILY DEMONSTRATION.
+002900* 2026-08-09 DB   CHANGED WS-EMPL-ID/WS-EMPL-ID-HIGH FROM PIC
+003000*                 X(05) TO PIC 9(05) SO THE EMP-CUR CUTOFF
+003100*                 COMPARES CORRECTLY AGAINST THE NUMERIC EMP_ID
+003200*                 COLUMN INSTEAD OF SORTING AS CHARACTERS. THE
+003300*                 WS-EMPL-ID-NUM/-HIGH-NUM SHADOW FIELDS FLDEDIT
+003400*                 WAS CALLED THROUGH ARE GONE NOW THAT WS-EMPL-ID
+003500*                 AND WS-EMPL-ID-HIGH ARE THEMSELVES NUMERIC.
+003600* 2026-08-09 DB   ADDED THE PERMANENT AUDIT LOG (AUDITLOG, SEE
+003700*                 AUDREC.CPY/AUDLOG.CPY) SO THE DB2-UNREACHABLE
+003800*                 FALLBACK AND ANY SQL-ERROR-CHECK FAILURE LEAVE
+003900*                 A DATASET RECORD BEHIND, NOT JUST A DISPLAY.
+004000* 2026-08-09 DB   EXPANDED WS-EMPL INTO A FULL STRUCTURED GROUP
+004100*                 (ID, NAME, DEPT, STATUS, PAY GRADE) INSTEAD OF
+004200*                 JUST ID AND NAME, MIRRORING THE GROUP-VAR
+004300*                 PATTERN IN VARS.CBL. EMP-CUR NOW SELECTS THE
+004400*                 ADDITIONAL COLUMNS AND EMPREC.CPY CARRIES THEM
+004500*                 THROUGH TO THE EXTRACT AND EMPSNAP RECORDS.
+004600* 2026-08-09 DB   ADDED BATCH-WINDOW ELAPSED-TIME TRACKING AROUND
+004700*                 THE OPEN/FETCH/CLOSE OF EMP-CUR SO A CREEPING
+004800*                 EXTRACT WINDOW SHOWS UP IN THE JOB LOG AND THE
+004900*                 AUDIT TRAIL INSTEAD OF ONLY BEING NOTICED WHEN
+005000*                 THE STEP MISSES ITS BATCH WINDOW.
+005100* 2026-08-09 DB   ADDED THE MISSING FROM EMP TO THE EMP-CUR
+005200*                 DECLARE. MADE 1300-VALIDATE-EMP-FILTERS' RANGE
+005300*                 CHECK MEAN SOMETHING BY VALIDATING AGAINST
+005400*                 WS-DEFAULT-CUTOFF-LOW INSTEAD OF ZERO. HAD
+005500*                 3300-WRITE-EXTRACT ACTUALLY ACT ON THE FLDEDIT
+005600*                 NAME-EDIT RESULT -- A ROW THAT FAILS THE EDIT
+005700*                 IS NOW LOGGED AND SKIPPED INSTEAD OF BEING
+005800*                 WRITTEN ANYWAY. 1200-CHECK-RESTART NOW CLOSES
+005900*                 RESTART-FILE EVEN WHEN THE OPEN FAILS.
+006000* 2026-08-09 DB   RESTART-RECORD NOW CARRIES THE REQUESTED CUTOFF
+006100*                 LOW/HIGH AND DEPT/STATUS FILTERS ALONGSIDE
+006200*                 RR-LAST-EMPL-ID, AND 1200-CHECK-RESTART ONLY
+006300*                 RESUMES FROM IT WHEN THOSE MATCH THE CURRENT
+006400*                 RUN'S REQUEST -- A RERUN WITH A DIFFERENT PARM
+006500*                 CUTOFF NO LONGER INHERITS A PRIOR RUN'S LEFTOVER
+006600*                 POSITION. ALSO CLEAR RESTART-FILE IN THE NEW
+006700*                 4600-CLEAR-RESTART, PERFORMED FROM THE MAINLINE
+006800*                 ONLY WHEN THE STEP COMPLETES WITHOUT ABENDING,
+006900*                 SO A CLEAN END-TO-END RUN DOESN'T LEAVE A STALE
+007000*                 CHECKPOINT FOR THE NEXT RUN TO PICK UP. ALSO
+007100*                 1300-VALIDATE-EMP-FILTERS NOW CHECKS THE
+007200*                 CUTOFFS AGAINST THE REAL EMP_ID DOMAIN
+007300*                 (00001-99999) INSTEAD OF AGAINST
+007400*                 WS-DEFAULT-CUTOFF-LOW, SO A LEGITIMATE PARM
+007500*                 CUTOFF BELOW 20000 NO LONGER FAILS THE EDIT AND
+007600*                 ABENDS THE STEP.
+007700* 2026-08-09 DB   ADDED FILE STATUS IS WS-AUDIT-STATUS TO THE
+007800*                 AUDIT-LOG-FILE SELECT, MATCHING RESTART-FILE
+007900*                 AND EMPSNAP-FILE, AND HAD WRITE-AUDIT-LOG
+008000*                 (AUDLOG.CPY) DISPLAY A WARNING WHEN THE WRITE
+008100*                 ITSELF FAILS -- OTHERWISE THE ONE MECHANISM MEANT
+008200*                 TO LEAVE A DURABLE FAILURE TRAIL COULD FAIL
+008300*                 SILENTLY.
+008350* 2026-08-09 DB   THE EMP-CUR WHERE CLAUSE'S BETWEEN RAN THE
+008360*                 :WS-EMPL-ID-HIGH HOST VARIABLE PAST COLUMN 72, SO
+008370*                 THE LAST CHARACTER OF ITS NAME FELL IN THE
+008380*                 IDENTIFICATION AREA AND WAS DROPPED. WRAPPED THE
+008390*                 AND ONTO ITS OWN CONTINUATION LINE SO THE FULL
+008395*                 HOST VARIABLE NAME STAYS WITHIN COLUMNS 8-72.
+008400*****************************************************************
+008500 
+008600 ENVIRONMENT DIVISION.
+008700 INPUT-OUTPUT SECTION.
+008800 FILE-CONTROL.
+008900     SELECT EMPEXTR-FILE ASSIGN TO EMPEXTR
+009000         ORGANIZATION IS SEQUENTIAL.
+009100     SELECT RESTART-FILE ASSIGN TO RESTARTF
+009200         ORGANIZATION IS SEQUENTIAL
+009300         FILE STATUS IS WS-RESTART-STATUS.
+009400     SELECT EMPSNAP-FILE ASSIGN TO EMPSNAP
+009500         ORGANIZATION IS SEQUENTIAL
+009600         FILE STATUS IS WS-SNAP-STATUS.
+009700     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+009800         ORGANIZATION IS SEQUENTIAL
+009900         FILE STATUS IS WS-AUDIT-STATUS.
+010000 
+010100 DATA DIVISION.
+010200 FILE SECTION.
+010300 FD  EMPEXTR-FILE
+010400     RECORDING MODE IS F
+010500     RECORD CONTAINS 80 CHARACTERS
+010600     LABEL RECORDS ARE STANDARD.
+010700     COPY EMPREC.
+010800 
+010900 FD  AUDIT-LOG-FILE
+011000     RECORDING MODE IS F
+011100     RECORD CONTAINS 80 CHARACTERS
+011200     LABEL RECORDS ARE STANDARD.
+011300     COPY AUDREC.
+011400 
+011500 FD  RESTART-FILE
+011600     RECORDING MODE IS F
+011700     RECORD CONTAINS 20 CHARACTERS
+011800     LABEL RECORDS ARE STANDARD.
+011900 01  RESTART-RECORD.
+012000     05  RR-LAST-EMPL-ID     PIC 9(05).
+012100     05  RR-CUTOFF-LOW       PIC 9(05).
+012200     05  RR-CUTOFF-HIGH      PIC 9(05).
+012300     05  RR-DEPT             PIC X(04).
+012400     05  RR-STATUS           PIC X(01).
+012500 
+012600 FD  EMPSNAP-FILE
+012700     RECORDING MODE IS F
+012800     RECORD CONTAINS 80 CHARACTERS
+012900     LABEL RECORDS ARE STANDARD.
+013000     COPY EMPREC REPLACING EMPEXTR-RECORD  BY EMPSNAP-RECORD
+013100                           ER-EMPL-ID       BY SR-EMPL-ID
+013200                           ER-EMPL-NAME     BY SR-EMPL-NAME
+013300                           ER-EMPL-DEPT     BY SR-EMPL-DEPT
+013400                           ER-EMPL-STATUS   BY SR-EMPL-STATUS
+013500                           ER-EMPL-PAY-GRADE BY SR-EMPL-PAY-GRADE.
+013600 
+013700 WORKING-STORAGE SECTION.
+013800 01  WS-EMPL.
+013900     05  WS-EMPL-ID          PIC 9(05).
+014000     05  WS-EMPL-NAME        PIC X(15).
+014100     05  WS-EMPL-DEPT        PIC X(04).
+014200     05  WS-EMPL-STATUS      PIC X(01).
+014300     05  WS-EMPL-PAY-GRADE   PIC X(02).
+014400 
+014500 01  WS-EMPL-ID-HIGH          PIC 9(05).
+014600 01  WS-FILTER-DEPT           PIC X(04)  VALUE SPACES.
+014700 01  WS-FILTER-STATUS         PIC X(01)  VALUE SPACES.
+014800 01  WS-REQ-CUTOFF-LOW        PIC 9(05).
+014900 
+015000 01  WS-DEFAULT-CUTOFF-LOW    PIC 9(05)  VALUE 20000.
+015100 01  WS-DEFAULT-CUTOFF-HIGH   PIC 9(05)  VALUE 99999.
+015200 
+015300 01  WS-RESTART-STATUS        PIC X(02).
+015400 01  WS-CKPT-INTERVAL         PIC 9(05)  VALUE 100.
+015500 01  WS-CKPT-COUNTER          PIC 9(05)  VALUE ZERO.
+015600 
+015700 01  WS-BATCH-START-TIME      PIC 9(08).
+015800 01  WS-BATCH-START-TIME-R REDEFINES WS-BATCH-START-TIME.
+015900     05  WS-BST-HH            PIC 9(02).
+016000     05  WS-BST-MM            PIC 9(02).
+016100     05  WS-BST-SS            PIC 9(02).
+016200     05  WS-BST-HS            PIC 9(02).
+016300 01  WS-BATCH-END-TIME        PIC 9(08).
+016400 01  WS-BATCH-END-TIME-R REDEFINES WS-BATCH-END-TIME.
+016500     05  WS-BET-HH            PIC 9(02).
+016600     05  WS-BET-MM            PIC 9(02).
+016700     05  WS-BET-SS            PIC 9(02).
+016800     05  WS-BET-HS            PIC 9(02).
+016900 01  WS-BATCH-START-SECS      PIC 9(07).
+017000 01  WS-BATCH-END-SECS        PIC 9(07).
+017100 01  WS-BATCH-ELAPSED-SECS    PIC 9(07).
+017200 
+017300 01  WS-SNAP-STATUS           PIC X(02).
+017400 01  WS-AUDIT-STATUS          PIC X(02).
+017500 01  WS-DB2-AVAIL-SW          PIC X(01)  VALUE 'Y'.
+017600     88  WS-DB2-AVAILABLE                VALUE 'Y'.
+017700     88  WS-DB2-UNAVAILABLE              VALUE 'N'.
+017800 01  WS-EMP-EOF-SW            PIC X(01)  VALUE 'N'.
+017900     88  WS-EMP-EOF                      VALUE 'Y'.
+018000 
+018100     COPY FLDPARM.
+018200 
+018300     COPY SQLSW.
+018400     EXEC SQL
+018500         INCLUDE SQLCA
+018600     END-EXEC.
+018700 
+018800     EXEC SQL
+018900         INCLUDE DCLEMP
+019000     END-EXEC.
+019100 
+019200     EXEC SQL
+019300         DECLARE EMP-CUR CURSOR FOR
+019400            SELECT EMP_ID, EMP_NAME, EMP_DEPT, EMP_STATUS,
+019500                   EMP_PAY_GRADE
+019600              FROM EMP
+019700              WHERE EMP_ID BETWEEN :WS-EMPL-ID
+019720                AND :WS-EMPL-ID-HIGH
+019800                AND (EMP_DEPT = :WS-FILTER-DEPT
+019900                     OR :WS-FILTER-DEPT = ' ')
+020000                AND (EMP_STATUS = :WS-FILTER-STATUS
+020100                     OR :WS-FILTER-STATUS = ' ')
+020200     END-EXEC.
+020300 
+020400 LINKAGE SECTION.
+020500 01  LS-PARM.
+020600     05  LS-PARM-LEN         PIC S9(04) COMP.
+020700     05  LS-PARM-DATA.
+020800         10  LS-PARM-CUTOFF-LOW   PIC 9(05).
+020900         10  LS-PARM-CUTOFF-HIGH  PIC 9(05).
+021000         10  LS-PARM-DEPT         PIC X(04).
+021100         10  LS-PARM-STATUS       PIC X(01).
+021200 
+021300 PROCEDURE DIVISION USING LS-PARM.
+021400 
+021500 0000-MAINLINE.
+021600     OPEN EXTEND AUDIT-LOG-FILE.
+021700     PERFORM 1000-INITIALIZE
+021800         THRU 1000-INITIALIZE-EXIT.
+021900     OPEN OUTPUT EMPEXTR-FILE.
+022000     IF WS-ABEND-REQUESTED
+022100         GO TO 9999-END-OF-JOB
+022200     END-IF.
+022300     PERFORM 1900-START-BATCH-TIMER
+022400         THRU 1900-START-BATCH-TIMER-EXIT.
+022500     PERFORM 2000-OPEN-EMP-CUR
+022600         THRU 2000-OPEN-EMP-CUR-EXIT.
+022700     IF WS-ABEND-REQUESTED
+022800         GO TO 9999-END-OF-JOB
+022900     END-IF.
+023000     PERFORM 3000-FETCH-EMP-CUR
+023100         THRU 3000-FETCH-EMP-CUR-EXIT
+023200         UNTIL WS-EMP-EOF OR WS-ABEND-REQUESTED.
+023300     PERFORM 4000-CLOSE-EMP-CUR
+023400         THRU 4000-CLOSE-EMP-CUR-EXIT.
+023500     PERFORM 4500-STOP-BATCH-TIMER
+023600         THRU 4500-STOP-BATCH-TIMER-EXIT.
+023700     IF NOT WS-ABEND-REQUESTED
+023800         PERFORM 4600-CLEAR-RESTART
+023900             THRU 4600-CLEAR-RESTART-EXIT
+024000     END-IF.
+024100 9999-END-OF-JOB.
+024200     CLOSE EMPEXTR-FILE.
+024300     CLOSE AUDIT-LOG-FILE.
+024400     STOP RUN.
+024500 
+024600*****************************************************************
+024700* 1000-INITIALIZE - ESTABLISH THE EMPLOYEE ID CUTOFF FROM THE
+024800* JCL PARM/SYSIN CARD. WHEN NO PARM IS SUPPLIED, FALL BACK TO
+024900* THE SHOP-STANDARD DEFAULT OF '20000' SO THIS PROGRAM STILL
+025000* RUNS UNCHANGED FOR EXISTING JOBS.
+025100*****************************************************************
+025200 1000-INITIALIZE.
+025300     MOVE 'SQLCURSR' TO AL-PROGRAM.
+025400     IF LS-PARM-LEN > ZERO
+025500         MOVE LS-PARM-CUTOFF-LOW  TO WS-EMPL-ID
+025600         MOVE LS-PARM-CUTOFF-HIGH TO WS-EMPL-ID-HIGH
+025700         MOVE LS-PARM-DEPT        TO WS-FILTER-DEPT
+025800         MOVE LS-PARM-STATUS      TO WS-FILTER-STATUS
+025900     ELSE
+026000         MOVE WS-DEFAULT-CUTOFF-LOW  TO WS-EMPL-ID
+026100         MOVE WS-DEFAULT-CUTOFF-HIGH TO WS-EMPL-ID-HIGH
+026200     END-IF.
+026300     IF WS-EMPL-ID-HIGH = ZERO
+026400         MOVE WS-DEFAULT-CUTOFF-HIGH TO WS-EMPL-ID-HIGH
+026500     END-IF.
+026600     MOVE WS-EMPL-ID TO WS-REQ-CUTOFF-LOW.
+026700     PERFORM 1200-CHECK-RESTART
+026800         THRU 1200-CHECK-RESTART-EXIT.
+026900     PERFORM 1300-VALIDATE-EMP-FILTERS
+027000         THRU 1300-VALIDATE-EMP-FILTERS-EXIT.
+027100 1000-INITIALIZE-EXIT.
+027200     EXIT.
+027300 
+027400*****************************************************************
+027500* 1200-CHECK-RESTART - IF A PRIOR RUN CHECKPOINTED ITS LAST
+027600* SUCCESSFULLY PROCESSED EMPLOYEE ID FOR THIS SAME CUTOFF/FILTER
+027700* REQUEST, RESUME FROM THAT POINT INSTEAD OF REPROCESSING THE
+027800* WHOLE EMP-CUR RESULT SET. A CHECKPOINT LEFT BY A RUN WITH A
+027900* DIFFERENT CUTOFF OR FILTER IS NOT OURS TO RESUME AND IS
+028000* IGNORED.
+028100*****************************************************************
+028200 1200-CHECK-RESTART.
+028300     OPEN INPUT RESTART-FILE.
+028400     IF WS-RESTART-STATUS = '00'
+028500         READ RESTART-FILE
+028600             AT END
+028700                 CONTINUE
+028800             NOT AT END
+028900                 IF RR-CUTOFF-LOW  = WS-REQ-CUTOFF-LOW
+029000                     AND RR-CUTOFF-HIGH = WS-EMPL-ID-HIGH
+029100                     AND RR-DEPT        = WS-FILTER-DEPT
+029200                     AND RR-STATUS      = WS-FILTER-STATUS
+029300                     MOVE RR-LAST-EMPL-ID TO WS-EMPL-ID
+029400                 END-IF
+029500         END-READ
+029600     END-IF.
+029700     CLOSE RESTART-FILE.
+029800 1200-CHECK-RESTART-EXIT.
+029900     EXIT.
+030000 
+030100*****************************************************************
+030200* 1300-VALIDATE-EMP-FILTERS - EDIT-CHECK THE EMP-CUR ID CUTOFFS
+030300* THROUGH THE SHARED FLDEDIT SUBPROGRAM BEFORE THEY DRIVE THE
+030400* CURSOR'S WHERE CLAUSE, SO A BAD PARM CARD OR RESTART VALUE IS
+030500* CAUGHT HERE INSTEAD OF PRODUCING AN EMPTY OR RUNAWAY EXTRACT.
+030600* VALIDATED AGAINST THE REAL EMP_ID DOMAIN (00001-99999), NOT
+030700* AGAINST THE SHOP-STANDARD DEFAULT CUTOFF, SO A LEGITIMATE PARM
+030800* CUTOFF BELOW THE DEFAULT STILL PASSES.
+030900*****************************************************************
+031000 1300-VALIDATE-EMP-FILTERS.
+031100     MOVE 'N'                   TO WS-FE-EDIT-TYPE.
+031200     MOVE WS-EMPL-ID            TO WS-FE-NUMERIC-VALUE.
+031300     MOVE 1                     TO WS-FE-NUMERIC-LOW.
+031400     MOVE 99999                 TO WS-FE-NUMERIC-HIGH.
+031500     MOVE 'WS-EMPL-ID'          TO WS-FE-FIELD-NAME.
+031600     CALL 'FLDEDIT' USING WS-FLDEDIT-PARM.
+031700     IF WS-FE-EDIT-INVALID
+031800         MOVE 'Y' TO WS-ABEND-SW
+031900     END-IF.
+032000     MOVE WS-EMPL-ID-HIGH     TO WS-FE-NUMERIC-VALUE.
+032100     MOVE 'WS-EMPL-ID-HIGH'   TO WS-FE-FIELD-NAME.
+032200     CALL 'FLDEDIT' USING WS-FLDEDIT-PARM.
+032300     IF WS-FE-EDIT-INVALID
+032400         MOVE 'Y' TO WS-ABEND-SW
+032500     END-IF.
+032600 1300-VALIDATE-EMP-FILTERS-EXIT.
+032700     EXIT.
+032800 
+032900*****************************************************************
+033000* 1900-START-BATCH-TIMER - CAPTURE THE TIME OF DAY JUST BEFORE
+033100* THE EMP-CUR EXTRACT WINDOW OPENS, CONVERTED TO ELAPSED SECONDS
+033200* SINCE MIDNIGHT SO 4500-STOP-BATCH-TIMER CAN MEASURE HOW LONG
+033300* THE OPEN/FETCH/CLOSE WINDOW ACTUALLY TOOK.
+033400*****************************************************************
+033500 1900-START-BATCH-TIMER.
+033600     ACCEPT WS-BATCH-START-TIME FROM TIME.
+033700     COMPUTE WS-BATCH-START-SECS =
+033800             (WS-BST-HH * 3600) + (WS-BST-MM * 60) + WS-BST-SS.
+033900 1900-START-BATCH-TIMER-EXIT.
+034000     EXIT.
+034100 
+034200*****************************************************************
+034300* 2000-OPEN-EMP-CUR - OPEN THE EMPLOYEE MASTER CURSOR.
+034400*****************************************************************
+034500 2000-OPEN-EMP-CUR.
+034600     MOVE 'OPEN EMP-CUR' TO WS-SQL-OPERATION.
+034700     EXEC SQL
+034800         OPEN EMP-CUR
+034900     END-EXEC.
+035000 
+035100     IF SQLCODE = -923 OR SQLCODE = -924 OR SQLCODE = -30081
+035200         DISPLAY 'DB2 NOT REACHABLE ON OPEN EMP-CUR, SQLCODE '
+035300                 SQLCODE
+035400         DISPLAY 'FALLING BACK TO EMPSNAP FLAT-FILE EXTRACT'
+035500         MOVE 'OPEN EMP-CUR'      TO AL-OPERATION
+035600         MOVE SQLCODE              TO AL-SQLCODE
+035700         MOVE 'DB2 UNREACHABLE'    TO AL-MESSAGE
+035800         PERFORM WRITE-AUDIT-LOG
+035900             THRU WRITE-AUDIT-LOG-EXIT
+036000         MOVE 'N' TO WS-DB2-AVAIL-SW
+036100         PERFORM 2100-OPEN-EMPSNAP
+036200             THRU 2100-OPEN-EMPSNAP-EXIT
+036300     ELSE
+036400         PERFORM SQL-ERROR-CHECK
+036500             THRU SQL-ERROR-CHECK-EXIT
+036600     END-IF.
+036700 2000-OPEN-EMP-CUR-EXIT.
+036800     EXIT.
+036900 
+037000*****************************************************************
+037100* 2100-OPEN-EMPSNAP - OPEN THE PRIOR-DAY FLAT-FILE SNAPSHOT USED
+037200* WHEN DB2 CANNOT BE REACHED. KEYED THE SAME WAY AS EMP-CUR
+037300* (EMPLOYEE ID ASCENDING, ID + NAME PER RECORD) SO THE FETCH LOOP
+037400* BELOW CAN TREAT BOTH SOURCES THE SAME WAY.
+037500*****************************************************************
+037600 2100-OPEN-EMPSNAP.
+037700     OPEN INPUT EMPSNAP-FILE.
+037800     IF WS-SNAP-STATUS NOT = '00'
+037900         DISPLAY 'ERROR OPENING EMPSNAP FALLBACK FILE, STATUS '
+038000                 WS-SNAP-STATUS
+038100         MOVE 16 TO RETURN-CODE
+038200         MOVE 'Y' TO WS-ABEND-SW
+038300     END-IF.
+038400 2100-OPEN-EMPSNAP-EXIT.
+038500     EXIT.
+038600 
+038700*****************************************************************
+038800* 3000-FETCH-EMP-CUR - FETCH ONE EMPLOYEE ROW (FROM EMP-CUR, OR
+038900* FROM THE EMPSNAP FALLBACK FILE WHEN DB2 ISN'T REACHABLE), WRITE
+039000* IT TO THE EXTRACT FILE, AND CHECKPOINT EVERY WS-CKPT-INTERVAL
+039100* ROWS. WS-EMP-EOF-SW CARRIES END-OF-DATA FOR EITHER SOURCE SO
+039200* THE MAINLINE LOOP DOESN'T CARE WHICH ONE IS FEEDING IT.
+039300*****************************************************************
+039400 3000-FETCH-EMP-CUR.
+039500     IF WS-DB2-AVAILABLE
+039600         PERFORM 3100-FETCH-EMP-CUR-SQL
+039700             THRU 3100-FETCH-EMP-CUR-SQL-EXIT
+039800     ELSE
+039900         PERFORM 3200-FETCH-EMPSNAP
+040000             THRU 3200-FETCH-EMPSNAP-EXIT
+040100     END-IF.
+040200 3000-FETCH-EMP-CUR-EXIT.
+040300     EXIT.
+040400 
+040500*****************************************************************
+040600* 3100-FETCH-EMP-CUR-SQL - FETCH ONE ROW FROM THE LIVE EMP-CUR
+040700* CURSOR.
+040800*****************************************************************
+040900 3100-FETCH-EMP-CUR-SQL.
+041000     MOVE 'FETCH EMP-CUR' TO WS-SQL-OPERATION.
+041100     EXEC SQL
+041200         FETCH EMP-CUR
+041300            INTO :WS-EMPL-ID, :WS-EMPL-NAME, :WS-EMPL-DEPT,
+041400                 :WS-EMPL-STATUS, :WS-EMPL-PAY-GRADE
+041500     END-EXEC.
+041600 
+041700     PERFORM SQL-ERROR-CHECK
+041800         THRU SQL-ERROR-CHECK-EXIT.
+041900     IF SQLCODE = 100
+042000         MOVE 'Y' TO WS-EMP-EOF-SW
+042100     ELSE
+042200         IF SQLCODE = ZERO
+042300             PERFORM 3300-WRITE-EXTRACT
+042400                 THRU 3300-WRITE-EXTRACT-EXIT
+042500         END-IF
+042600     END-IF.
+042700 3100-FETCH-EMP-CUR-SQL-EXIT.
+042800     EXIT.
+042900 
+043000*****************************************************************
+043100* 3200-FETCH-EMPSNAP - FETCH ONE ROW FROM THE EMPSNAP FALLBACK
+043200* FILE WHEN DB2 ISN'T REACHABLE.
+043300*****************************************************************
+043400 3200-FETCH-EMPSNAP.
+043500     READ EMPSNAP-FILE
+043600         AT END
+043700             MOVE 'Y' TO WS-EMP-EOF-SW
+043800         NOT AT END
+043900             MOVE SR-EMPL-ID        TO WS-EMPL-ID
+044000             MOVE SR-EMPL-NAME      TO WS-EMPL-NAME
+044100             MOVE SR-EMPL-DEPT      TO WS-EMPL-DEPT
+044200             MOVE SR-EMPL-STATUS    TO WS-EMPL-STATUS
+044300             MOVE SR-EMPL-PAY-GRADE TO WS-EMPL-PAY-GRADE
+044400             PERFORM 3300-WRITE-EXTRACT
+044500                 THRU 3300-WRITE-EXTRACT-EXIT
+044600     END-READ.
+044700 3200-FETCH-EMPSNAP-EXIT.
+044800     EXIT.
+044900 
+045000*****************************************************************
+045100* 3300-WRITE-EXTRACT - WRITE THE CURRENT WS-EMPL ROW TO THE
+045200* EXTRACT FILE AND CHECKPOINT EVERY WS-CKPT-INTERVAL ROWS.
+045300* CHECKPOINT/RESTART ONLY APPLIES TO THE LIVE DB2 PATH -- THE
+045400* EMPSNAP FALLBACK IS A SINGLE SEQUENTIAL PASS OVER A SNAPSHOT
+045500* THAT'S SMALL ENOUGH TO REPROCESS FROM THE TOP ON A RERUN.
+045600*****************************************************************
+045700 3300-WRITE-EXTRACT.
+045800     MOVE 'A'            TO WS-FE-EDIT-TYPE.
+045900     MOVE WS-EMPL-NAME   TO WS-FE-ALPHA-VALUE.
+046000     MOVE 'WS-EMPL-NAME' TO WS-FE-FIELD-NAME.
+046100     CALL 'FLDEDIT' USING WS-FLDEDIT-PARM.
+046200     IF WS-FE-EDIT-INVALID
+046300         MOVE 'WRITE-EXTRACT'     TO AL-OPERATION
+046400         MOVE ZERO                TO AL-SQLCODE
+046500         MOVE 'NAME EDIT INVALID' TO AL-MESSAGE
+046600         PERFORM WRITE-AUDIT-LOG
+046700             THRU WRITE-AUDIT-LOG-EXIT
+046800     ELSE
+046900         DISPLAY WS-EMPL
+047000         MOVE WS-EMPL-ID        TO ER-EMPL-ID
+047100         MOVE WS-EMPL-NAME      TO ER-EMPL-NAME
+047200         MOVE WS-EMPL-DEPT      TO ER-EMPL-DEPT
+047300         MOVE WS-EMPL-STATUS    TO ER-EMPL-STATUS
+047400         MOVE WS-EMPL-PAY-GRADE TO ER-EMPL-PAY-GRADE
+047500         WRITE EMPEXTR-RECORD
+047600         IF WS-DB2-AVAILABLE
+047700             ADD 1 TO WS-CKPT-COUNTER
+047800             IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+047900                 PERFORM 3500-CHECKPOINT
+048000                     THRU 3500-CHECKPOINT-EXIT
+048100             END-IF
+048200         END-IF
+048300     END-IF.
+048400 3300-WRITE-EXTRACT-EXIT.
+048500     EXIT.
+048600 
+048700*****************************************************************
+048800* 3500-CHECKPOINT - COMMIT THE UNIT OF WORK AND PERSIST THE LAST
+048900* SUCCESSFULLY PROCESSED EMPLOYEE ID, ALONG WITH THE CUTOFF/
+049000* FILTER VALUES THIS RUN WAS REQUESTED WITH, TO THE RESTART
+049100* DATASET SO A RERUN OF THE SAME REQUEST CAN RESUME HERE INSTEAD
+049200* OF FROM THE ORIGINAL CUTOFF.
+049300*****************************************************************
+049400 3500-CHECKPOINT.
+049500     MOVE 'COMMIT' TO WS-SQL-OPERATION.
+049600     EXEC SQL
+049700         COMMIT
+049800     END-EXEC.
+049900     PERFORM SQL-ERROR-CHECK
+050000         THRU SQL-ERROR-CHECK-EXIT.
+050100     MOVE WS-EMPL-ID       TO RR-LAST-EMPL-ID.
+050200     MOVE WS-REQ-CUTOFF-LOW TO RR-CUTOFF-LOW.
+050300     MOVE WS-EMPL-ID-HIGH   TO RR-CUTOFF-HIGH.
+050400     MOVE WS-FILTER-DEPT    TO RR-DEPT.
+050500     MOVE WS-FILTER-STATUS  TO RR-STATUS.
+050600     OPEN OUTPUT RESTART-FILE.
+050700     WRITE RESTART-RECORD.
+050800     CLOSE RESTART-FILE.
+050900     MOVE ZERO TO WS-CKPT-COUNTER.
+051000 3500-CHECKPOINT-EXIT.
+051100     EXIT.
+051200 
+051300*****************************************************************
+051400* 4000-CLOSE-EMP-CUR - CLOSE THE EMPLOYEE MASTER CURSOR.
+051500*****************************************************************
+051600 4000-CLOSE-EMP-CUR.
+051700     IF WS-DB2-AVAILABLE
+051800         MOVE 'CLOSE EMP-CUR' TO WS-SQL-OPERATION
+051900         EXEC SQL
+052000             CLOSE EMP-CUR
+052100         END-EXEC
+052200 
+052300         PERFORM SQL-ERROR-CHECK
+052400             THRU SQL-ERROR-CHECK-EXIT
+052500     ELSE
+052600         CLOSE EMPSNAP-FILE
+052700     END-IF.
+052800 4000-CLOSE-EMP-CUR-EXIT.
+052900     EXIT.
+053000 
+053100*****************************************************************
+053200* 4500-STOP-BATCH-TIMER - CAPTURE THE TIME OF DAY NOW THAT THE
+053300* EMP-CUR WINDOW HAS CLOSED, COMPUTE THE ELAPSED SECONDS SINCE
+053400* 1900-START-BATCH-TIMER (ALLOWING FOR A RUN THAT CROSSES
+053500* MIDNIGHT), AND RECORD IT SO A CREEPING EXTRACT WINDOW SHOWS UP
+053600* IN THE JOB LOG AND THE PERMANENT AUDIT TRAIL.
+053700*****************************************************************
+053800 4500-STOP-BATCH-TIMER.
+053900     ACCEPT WS-BATCH-END-TIME FROM TIME.
+054000     COMPUTE WS-BATCH-END-SECS =
+054100             (WS-BET-HH * 3600) + (WS-BET-MM * 60) + WS-BET-SS.
+054200     IF WS-BATCH-END-SECS < WS-BATCH-START-SECS
+054300         ADD 86400 TO WS-BATCH-END-SECS
+054400     END-IF.
+054500     COMPUTE WS-BATCH-ELAPSED-SECS =
+054600             WS-BATCH-END-SECS - WS-BATCH-START-SECS.
+054700     DISPLAY 'EMP-CUR BATCH WINDOW ELAPSED SECONDS: '
+054800             WS-BATCH-ELAPSED-SECS.
+054900     MOVE 'BATCH WINDOW ELAPSED'  TO AL-OPERATION.
+055000     MOVE ZERO                   TO AL-SQLCODE.
+055100     MOVE WS-BATCH-ELAPSED-SECS  TO AL-MESSAGE.
+055200     PERFORM WRITE-AUDIT-LOG
+055300         THRU WRITE-AUDIT-LOG-EXIT.
+055400 4500-STOP-BATCH-TIMER-EXIT.
+055500     EXIT.
+055600 
+055700*****************************************************************
+055800* 4600-CLEAR-RESTART - THE EMP-CUR RESULT SET WAS PROCESSED TO
+055900* COMPLETION WITHOUT ABENDING, SO ANY CHECKPOINT LEFT BEHIND BY
+056000* 3500-CHECKPOINT NO LONGER REPRESENTS WORK STILL TO BE RESUMED.
+056100* OPENING OUTPUT AND IMMEDIATELY CLOSING TRUNCATES RESTART-FILE
+056200* TO EMPTY SO A LATER RUN -- EVEN ONE WITH THE SAME CUTOFF/FILTER
+056300* REQUEST -- STARTS FRESH INSTEAD OF PICKING UP A STALE POSITION.
+056400*****************************************************************
+056500 4600-CLEAR-RESTART.
+056600     OPEN OUTPUT RESTART-FILE.
+056700     CLOSE RESTART-FILE.
+056800 4600-CLEAR-RESTART-EXIT.
+056900     EXIT.
+057000 
+057100*****************************************************************
+057200* SQL-ERROR-CHECK - SHARED SQLCODE EVALUATION, COPIED FROM
+057300* SQLERR.CPY. SEE THE COPYBOOK FOR DETAILS.
+057400*****************************************************************
+057500     COPY SQLERR.
+057600 
+057700*****************************************************************
+057800* WRITE-AUDIT-LOG - SHARED AUDIT LOG WRITE, COPIED FROM
+057900* AUDLOG.CPY. SEE THE COPYBOOK FOR DETAILS.
+058000*****************************************************************
+058100     COPY AUDLOG.
