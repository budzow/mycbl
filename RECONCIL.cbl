@@ -0,0 +1,283 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RECONCIL.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2026-08-09 DB   INITIAL VERSION - LOADS THE SQLCURSR EMPEXTR
+001200*                 EXTRACT INTO A WORKING-STORAGE TABLE, THEN
+001300*                 WALKS EVERY DISTINCT C_BQ CODE IN S1ORDCOU
+001400*                 LOOKING FOR A MATCHING EMPLOYEE ID. ANY C_BQ
+001500*                 WITH NO MATCH IS WRITTEN TO THE RECONRPT
+001600*                 EXCEPTION REPORT AND THE PERMANENT AUDIT LOG.
+001700*                 RUN AFTER SQLCURSR (STEP010) IN THE NIGHTLY
+001800*                 DRIVER SO THE EXTRACT TABLE IS CURRENT.
+001900* 2026-08-09 DB   ADDED FILE STATUS IS WS-AUDIT-STATUS TO THE
+002000*                 AUDIT-LOG-FILE SELECT, MATCHING SQLCURSR'S
+002100*                 RESTART-FILE AND EMPSNAP-FILE, AND HAD
+002200*                 WRITE-AUDIT-LOG (AUDLOG.CPY) DISPLAY A WARNING
+002300*                 WHEN THE WRITE ITSELF FAILS.
+002350* 2026-08-09 DB   THE 88 WS-MATCH-FOUND CONDITION-NAME HAD ENDED UP
+002360*                 ATTACHED TO WS-AUDIT-STATUS INSTEAD OF
+002370*                 WS-MATCH-FOUND-SW, SO IT WAS ACTUALLY TESTING A
+002380*                 TWO-DIGIT FILE STATUS CODE AGAINST 'Y' -- NEVER
+002390*                 TRUE. THAT LEFT 3100-CHECK-EMP-MATCH'S MATCH TEST
+002395*                 ALWAYS FALSE, SO EVERY C_BQ WAS REPORTED AS AN
+002397*                 EXCEPTION EVEN WHEN A MATCHING EMPLOYEE EXISTED.
+002398*                 MOVED THE 88-LEVEL BACK UNDER WS-MATCH-FOUND-SW.
+002400*****************************************************************
+002500 
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT EMPEXTR-FILE ASSIGN TO EMPEXTR
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT RECONRPT-FILE ASSIGN TO RECONRPT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS WS-AUDIT-STATUS.
+003600 
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  EMPEXTR-FILE
+004000     RECORDING MODE IS F
+004100     RECORD CONTAINS 80 CHARACTERS
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY EMPREC.
+004400 
+004500 FD  RECONRPT-FILE
+004600     RECORDING MODE IS F
+004700     RECORD CONTAINS 132 CHARACTERS
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY RECONRPT.
+005000 
+005100 FD  AUDIT-LOG-FILE
+005200     RECORDING MODE IS F
+005300     RECORD CONTAINS 80 CHARACTERS
+005400     LABEL RECORDS ARE STANDARD.
+005500     COPY AUDREC.
+005600 
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-EMPEXTR-EOF-SW            PIC X(01)  VALUE 'N'.
+005900     88  WS-EMPEXTR-EOF                      VALUE 'Y'.
+006000 01  WS-RECON-EOF-SW              PIC X(01)  VALUE 'N'.
+006100     88  WS-RECON-EOF                        VALUE 'Y'.
+006200 01  WS-MATCH-FOUND-SW            PIC X(01)  VALUE 'N'.
+006250     88  WS-MATCH-FOUND                       VALUE 'Y'.
+006300 01  WS-AUDIT-STATUS              PIC X(02).
+006500 
+006600 01  WS-EMP-COUNT                 PIC 9(05)  VALUE ZERO.
+006700 01  WS-EMP-IDX                   PIC 9(05)  VALUE ZERO.
+006800 01  WS-EXCEPTION-COUNT           PIC 9(05)  VALUE ZERO.
+006900 
+007000 01  WS-EMP-TABLE.
+007100     05  WS-EMP-ENTRY OCCURS 9999 TIMES
+007200                       INDEXED BY WS-EMP-TAB-IDX.
+007300         10  WS-TE-EMPL-ID        PIC 9(05).
+007400 
+007500 01  WS-RC-C-BQ                   PIC X(15).
+007600 01  WS-RC-EMPL-ID-NUM            PIC 9(05).
+007700 
+007800     COPY SQLSW.
+007900     EXEC SQL
+008000         INCLUDE SQLCA
+008100     END-EXEC.
+008200 
+008300     EXEC SQL
+008400         DECLARE RECON-CUR CURSOR FOR
+008500            SELECT DISTINCT C_BQ
+008600              FROM S1ORDCOU
+008700              ORDER BY C_BQ
+008800     END-EXEC.
+008900 
+009000 PROCEDURE DIVISION.
+009100 
+009200 0000-MAINLINE.
+009300     OPEN EXTEND AUDIT-LOG-FILE.
+009400     MOVE 'RECONCIL' TO AL-PROGRAM.
+009500     PERFORM 1000-INITIALIZE
+009600         THRU 1000-INITIALIZE-EXIT.
+009700     IF WS-ABEND-REQUESTED
+009800         GO TO 9999-END-OF-JOB
+009900     END-IF.
+010000     PERFORM 2000-OPEN-RECON-CUR
+010100         THRU 2000-OPEN-RECON-CUR-EXIT.
+010200     IF WS-ABEND-REQUESTED
+010300         GO TO 9999-END-OF-JOB
+010400     END-IF.
+010500     PERFORM 3000-FETCH-RECON-CUR
+010600         THRU 3000-FETCH-RECON-CUR-EXIT
+010700         UNTIL WS-RECON-EOF OR WS-ABEND-REQUESTED.
+010800     PERFORM 4000-FINALIZE
+010900         THRU 4000-FINALIZE-EXIT.
+011000 9999-END-OF-JOB.
+011100     CLOSE RECONRPT-FILE.
+011200     CLOSE AUDIT-LOG-FILE.
+011300     STOP RUN.
+011400 
+011500*****************************************************************
+011600* 1000-INITIALIZE - OPEN THE REPORT FILE, PRINT THE TITLE AND
+011700* COLUMN HEADING LINES, AND LOAD THE EMPEXTR EXTRACT INTO THE
+011800* WORKING-STORAGE EMPLOYEE TABLE.
+011900*****************************************************************
+012000 1000-INITIALIZE.
+012100     OPEN OUTPUT RECONRPT-FILE.
+012200     MOVE SPACES TO RECONRPT-RECORD.
+012300     MOVE 'S1ORDCOU / EMP-CUR RECONCILIATION EXCEPTIONS'
+012400                              TO RT-TITLE-TEXT.
+012500     WRITE RECONRPT-RECORD.
+012600     MOVE SPACES TO RECONRPT-RECORD.
+012700     WRITE RECONRPT-RECORD.
+012800     MOVE SPACES TO RECONRPT-RECORD.
+012900     MOVE 'C_BQ CODE'      TO RH-C-BQ-HDG.
+013000     MOVE 'EXCEPTION'      TO RH-REASON-HDG.
+013100     WRITE RECONRPT-RECORD.
+013200 
+013300     OPEN INPUT EMPEXTR-FILE.
+013400     PERFORM 1100-LOAD-EMP-TABLE
+013500         THRU 1100-LOAD-EMP-TABLE-EXIT
+013600         UNTIL WS-EMPEXTR-EOF.
+013700     CLOSE EMPEXTR-FILE.
+013800     IF WS-EMP-COUNT = ZERO
+013900         DISPLAY 'RECONCIL - EMPEXTR EXTRACT IS EMPTY, ABENDING'
+014000         MOVE 'LOAD EMP TABLE'    TO AL-OPERATION
+014100         MOVE ZERO                TO AL-SQLCODE
+014200         MOVE 'EMPTY EXTRACT'     TO AL-MESSAGE
+014300         PERFORM WRITE-AUDIT-LOG
+014400             THRU WRITE-AUDIT-LOG-EXIT
+014500         MOVE 'Y' TO WS-ABEND-SW
+014600     END-IF.
+014700 1000-INITIALIZE-EXIT.
+014800     EXIT.
+014900 
+015000*****************************************************************
+015100* 1100-LOAD-EMP-TABLE - READ ONE EMPEXTR RECORD AND CARRY ITS
+015200* EMPLOYEE ID INTO THE NEXT AVAILABLE WORKING-STORAGE TABLE ENTRY.
+015300*****************************************************************
+015400 1100-LOAD-EMP-TABLE.
+015500     READ EMPEXTR-FILE
+015600         AT END
+015700             MOVE 'Y' TO WS-EMPEXTR-EOF-SW
+015800         NOT AT END
+015900             ADD 1 TO WS-EMP-COUNT
+016000             SET WS-EMP-TAB-IDX TO WS-EMP-COUNT
+016100             MOVE ER-EMPL-ID TO WS-TE-EMPL-ID (WS-EMP-TAB-IDX)
+016200     END-READ.
+016300 1100-LOAD-EMP-TABLE-EXIT.
+016400     EXIT.
+016500 
+016600*****************************************************************
+016700* 2000-OPEN-RECON-CUR - OPEN THE DISTINCT-C_BQ CURSOR AGAINST
+016800* S1ORDCOU.
+016900*****************************************************************
+017000 2000-OPEN-RECON-CUR.
+017100     MOVE 'OPEN RECON-CUR' TO WS-SQL-OPERATION.
+017200     EXEC SQL
+017300         OPEN RECON-CUR
+017400     END-EXEC.
+017500 
+017600     PERFORM SQL-ERROR-CHECK
+017700         THRU SQL-ERROR-CHECK-EXIT.
+017800 2000-OPEN-RECON-CUR-EXIT.
+017900     EXIT.
+018000 
+018100*****************************************************************
+018200* 3000-FETCH-RECON-CUR - FETCH ONE DISTINCT C_BQ CODE AND CHECK
+018300* IT AGAINST THE EMPLOYEE TABLE LOADED FROM EMPEXTR.
+018400*****************************************************************
+018500 3000-FETCH-RECON-CUR.
+018600     MOVE 'FETCH RECON-CUR' TO WS-SQL-OPERATION.
+018700     EXEC SQL
+018800         FETCH RECON-CUR
+018900            INTO :WS-RC-C-BQ
+019000     END-EXEC.
+019100 
+019200     PERFORM SQL-ERROR-CHECK
+019300         THRU SQL-ERROR-CHECK-EXIT.
+019400     IF SQLCODE = 100
+019500         MOVE 'Y' TO WS-RECON-EOF-SW
+019600     ELSE
+019700         IF SQLCODE = ZERO
+019800             PERFORM 3100-CHECK-EMP-MATCH
+019900                 THRU 3100-CHECK-EMP-MATCH-EXIT
+020000         END-IF
+020100     END-IF.
+020200 3000-FETCH-RECON-CUR-EXIT.
+020300     EXIT.
+020400 
+020500*****************************************************************
+020600* 3100-CHECK-EMP-MATCH - DERIVE THE EMPLOYEE ID CARRIED IN THE
+020700* FIRST FIVE BYTES OF C_BQ AND SEARCH THE WORKING-STORAGE TABLE
+020800* FOR A MATCHING WS-TE-EMPL-ID. NO MATCH MEANS THE ORDER CODE IS
+020900* ORPHANED AGAINST THE EMPLOYEE EXTRACT.
+021000*****************************************************************
+021100 3100-CHECK-EMP-MATCH.
+021200     MOVE WS-RC-C-BQ (1:5) TO WS-RC-EMPL-ID-NUM.
+021300     MOVE 'N' TO WS-MATCH-FOUND-SW.
+021400     PERFORM 3200-SEARCH-EMP-TABLE
+021500         THRU 3200-SEARCH-EMP-TABLE-EXIT
+021600         VARYING WS-EMP-IDX FROM 1 BY 1
+021700         UNTIL WS-EMP-IDX > WS-EMP-COUNT OR WS-MATCH-FOUND.
+021800     IF NOT WS-MATCH-FOUND
+021900         ADD 1 TO WS-EXCEPTION-COUNT
+022000         MOVE SPACES          TO RECONRPT-RECORD
+022100         MOVE WS-RC-C-BQ      TO RD-C-BQ
+022200         MOVE 'NO MATCHING EMPLOYEE IN EMPEXTR' TO RD-REASON
+022300         WRITE RECONRPT-RECORD
+022400         MOVE 'FETCH RECON-CUR'   TO AL-OPERATION
+022500         MOVE ZERO                TO AL-SQLCODE
+022600         MOVE 'ORPHANED C_BQ'     TO AL-MESSAGE
+022700         PERFORM WRITE-AUDIT-LOG
+022800             THRU WRITE-AUDIT-LOG-EXIT
+022900     END-IF.
+023000 3100-CHECK-EMP-MATCH-EXIT.
+023100     EXIT.
+023200 
+023300*****************************************************************
+023400* 3200-SEARCH-EMP-TABLE - COMPARE ONE WORKING-STORAGE TABLE ENTRY
+023500* AGAINST THE DERIVED EMPLOYEE ID.
+023600*****************************************************************
+023700 3200-SEARCH-EMP-TABLE.
+023800     IF WS-TE-EMPL-ID (WS-EMP-IDX) = WS-RC-EMPL-ID-NUM
+023900         MOVE 'Y' TO WS-MATCH-FOUND-SW
+024000     END-IF.
+024100 3200-SEARCH-EMP-TABLE-EXIT.
+024200     EXIT.
+024300 
+024400*****************************************************************
+024500* 4000-FINALIZE - CLOSE THE CURSOR AND PRINT THE EXCEPTION COUNT
+024600* LINE.
+024700*****************************************************************
+024800 4000-FINALIZE.
+024900     MOVE 'CLOSE RECON-CUR' TO WS-SQL-OPERATION.
+025000     EXEC SQL
+025100         CLOSE RECON-CUR
+025200     END-EXEC.
+025300 
+025400     PERFORM SQL-ERROR-CHECK
+025500         THRU SQL-ERROR-CHECK-EXIT.
+025600     MOVE SPACES TO RECONRPT-RECORD.
+025700     WRITE RECONRPT-RECORD.
+025800     MOVE SPACES TO RECONRPT-RECORD.
+025900     MOVE 'TOTAL EXCEPTIONS'   TO RG-LABEL.
+026000     MOVE WS-EXCEPTION-COUNT   TO RG-COUNT.
+026100     WRITE RECONRPT-RECORD.
+026200 4000-FINALIZE-EXIT.
+026300     EXIT.
+026400 
+026500*****************************************************************
+026600* SQL-ERROR-CHECK - SHARED SQLCODE EVALUATION, COPIED FROM
+026700* SQLERR.CPY. SEE THE COPYBOOK FOR DETAILS.
+026800*****************************************************************
+026900     COPY SQLERR.
+027000 
+027100*****************************************************************
+027200* WRITE-AUDIT-LOG - SHARED AUDIT LOG WRITE, COPIED FROM
+027300* AUDLOG.CPY. SEE THE COPYBOOK FOR DETAILS.
+027400*****************************************************************
+027500     COPY AUDLOG.
