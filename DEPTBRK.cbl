@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DEPTBRK.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2026-08-09 DB   INITIAL VERSION - READS THE SQLCURSR EMPEXTR
+001200*                 EXTRACT AND ACCUMULATES A WORKING-STORAGE
+001300*                 TABLE OF HEADCOUNTS BY DEPARTMENT, BROKEN DOWN
+001400*                 BY STATUS (ACTIVE/TERMINATED/LEAVE/OTHER), THEN
+001500*                 PRINTS ONE SUBTOTAL LINE PER DEPARTMENT AND A
+001600*                 GRAND TOTAL LINE. RUN AFTER SQLCURSR SO THE
+001700*                 EXTRACT IS CURRENT.
+001800*****************************************************************
+001900 
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT EMPEXTR-FILE ASSIGN TO EMPEXTR
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT DEPTRPT-FILE ASSIGN TO DEPTRPT
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  EMPEXTR-FILE
+003100     RECORDING MODE IS F
+003200     RECORD CONTAINS 80 CHARACTERS
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY EMPREC.
+003500 
+003600 FD  DEPTRPT-FILE
+003700     RECORDING MODE IS F
+003800     RECORD CONTAINS 132 CHARACTERS
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY DEPTRPT.
+004100 
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-EMPEXTR-EOF-SW            PIC X(01)  VALUE 'N'.
+004400     88  WS-EMPEXTR-EOF                      VALUE 'Y'.
+004500 01  WS-DEPT-FOUND-SW             PIC X(01)  VALUE 'N'.
+004600     88  WS-DEPT-FOUND                       VALUE 'Y'.
+004700 
+004800 01  WS-DEPT-COUNT                PIC 9(05)  VALUE ZERO.
+004900 01  WS-DEPT-IDX                  PIC 9(05)  VALUE ZERO.
+005000 01  WS-PRINT-IDX                 PIC 9(05)  VALUE ZERO.
+005100 
+005200 01  WS-DEPT-TABLE.
+005300     05  WS-DEPT-ENTRY OCCURS 50 TIMES.
+005400         10  WS-TD-DEPT           PIC X(04).
+005500         10  WS-TD-ACTIVE-COUNT   PIC 9(05)  VALUE ZERO.
+005600         10  WS-TD-TERM-COUNT     PIC 9(05)  VALUE ZERO.
+005700         10  WS-TD-LEAVE-COUNT    PIC 9(05)  VALUE ZERO.
+005800         10  WS-TD-OTHER-COUNT    PIC 9(05)  VALUE ZERO.
+005900 
+006000 01  WS-DEPT-TOTAL-COUNT          PIC 9(05)  VALUE ZERO.
+006100 
+006200 01  WS-GRAND-ACTIVE              PIC 9(07)  VALUE ZERO.
+006300 01  WS-GRAND-TERM                PIC 9(07)  VALUE ZERO.
+006400 01  WS-GRAND-LEAVE                PIC 9(07)  VALUE ZERO.
+006500 01  WS-GRAND-OTHER               PIC 9(07)  VALUE ZERO.
+006600 01  WS-GRAND-TOTAL                PIC 9(07)  VALUE ZERO.
+006700 
+006800 PROCEDURE DIVISION.
+006900 
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE
+007200         THRU 1000-INITIALIZE-EXIT.
+007300     PERFORM 2000-READ-EMPEXTR
+007400         THRU 2000-READ-EMPEXTR-EXIT
+007500         UNTIL WS-EMPEXTR-EOF.
+007600     CLOSE EMPEXTR-FILE.
+007700     PERFORM 3000-PRINT-DEPT-LINE
+007800         THRU 3000-PRINT-DEPT-LINE-EXIT
+007900         VARYING WS-PRINT-IDX FROM 1 BY 1
+008000         UNTIL WS-PRINT-IDX > WS-DEPT-COUNT.
+008100     PERFORM 4000-PRINT-GRAND-TOTAL
+008200         THRU 4000-PRINT-GRAND-TOTAL-EXIT.
+008300     CLOSE DEPTRPT-FILE.
+008400     STOP RUN.
+008500 
+008600*****************************************************************
+008700* 1000-INITIALIZE - OPEN THE INPUT EXTRACT AND THE OUTPUT REPORT,
+008800* AND PRINT THE TITLE AND COLUMN HEADING LINES.
+008900*****************************************************************
+009000 1000-INITIALIZE.
+009100     OPEN INPUT EMPEXTR-FILE.
+009200     OPEN OUTPUT DEPTRPT-FILE.
+009300     MOVE SPACES TO DEPTRPT-RECORD.
+009400     MOVE 'EMPLOYEE HEADCOUNT BY DEPARTMENT AND STATUS'
+009500                              TO DT-TITLE-TEXT.
+009600     WRITE DEPTRPT-RECORD.
+009700     MOVE SPACES TO DEPTRPT-RECORD.
+009800     WRITE DEPTRPT-RECORD.
+009900     MOVE SPACES TO DEPTRPT-RECORD.
+010000     MOVE 'DEPT'         TO DH-DEPT-HDG.
+010100     MOVE 'ACTIVE'       TO DH-ACTIVE-HDG.
+010200     MOVE 'TERMINATED'   TO DH-TERM-HDG.
+010300     MOVE 'LEAVE'        TO DH-LEAVE-HDG.
+010400     MOVE 'OTHER'        TO DH-OTHER-HDG.
+010500     MOVE 'TOTAL'        TO DH-TOTAL-HDG.
+010600     WRITE DEPTRPT-RECORD.
+010700 1000-INITIALIZE-EXIT.
+010800     EXIT.
+010900 
+011000*****************************************************************
+011100* 2000-READ-EMPEXTR - READ ONE EMPEXTR RECORD AND FOLD IT INTO
+011200* THE WORKING-STORAGE DEPARTMENT/STATUS TABLE.
+011300*****************************************************************
+011400 2000-READ-EMPEXTR.
+011500     READ EMPEXTR-FILE
+011600         AT END
+011700             MOVE 'Y' TO WS-EMPEXTR-EOF-SW
+011800         NOT AT END
+011900             PERFORM 2100-FIND-OR-ADD-DEPT
+012000                 THRU 2100-FIND-OR-ADD-DEPT-EXIT
+012100             PERFORM 2200-INCREMENT-STATUS-COUNT
+012200                 THRU 2200-INCREMENT-STATUS-COUNT-EXIT
+012300     END-READ.
+012400 2000-READ-EMPEXTR-EXIT.
+012500     EXIT.
+012600 
+012700*****************************************************************
+012800* 2100-FIND-OR-ADD-DEPT - LOCATE THE CURRENT RECORD'S DEPARTMENT
+012900* IN THE WORKING-STORAGE TABLE, ADDING A NEW ENTRY IF THIS IS
+013000* THE FIRST RECORD SEEN FOR THAT DEPARTMENT. WS-DEPT-IDX IS LEFT
+013100* POINTING AT THE MATCHING (OR NEWLY ADDED) ENTRY.
+013200*****************************************************************
+013300 2100-FIND-OR-ADD-DEPT.
+013400     MOVE 'N' TO WS-DEPT-FOUND-SW.
+013500     PERFORM 2110-SEARCH-DEPT-TABLE
+013600         THRU 2110-SEARCH-DEPT-TABLE-EXIT
+013700         VARYING WS-DEPT-IDX FROM 1 BY 1
+013800         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT OR WS-DEPT-FOUND.
+013900     IF NOT WS-DEPT-FOUND
+014000         ADD 1 TO WS-DEPT-COUNT
+014100         MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+014200         MOVE ER-EMPL-DEPT TO WS-TD-DEPT (WS-DEPT-IDX)
+014300     END-IF.
+014400 2100-FIND-OR-ADD-DEPT-EXIT.
+014500     EXIT.
+014600 
+014700*****************************************************************
+014800* 2110-SEARCH-DEPT-TABLE - COMPARE ONE TABLE ENTRY'S DEPARTMENT
+014900* CODE AGAINST THE CURRENT EMPEXTR RECORD.
+015000*****************************************************************
+015100 2110-SEARCH-DEPT-TABLE.
+015200     IF WS-TD-DEPT (WS-DEPT-IDX) = ER-EMPL-DEPT
+015300         MOVE 'Y' TO WS-DEPT-FOUND-SW
+015400     END-IF.
+015500 2110-SEARCH-DEPT-TABLE-EXIT.
+015600     EXIT.
+015700 
+015800*****************************************************************
+015900* 2200-INCREMENT-STATUS-COUNT - BUMP THE ACTIVE, TERMINATED,
+016000* LEAVE, OR OTHER COUNTER FOR THE DEPARTMENT ENTRY LOCATED BY
+016100* 2100-FIND-OR-ADD-DEPT, BASED ON THE RECORD'S STATUS CODE.
+016200*****************************************************************
+016300 2200-INCREMENT-STATUS-COUNT.
+016400     EVALUATE ER-EMPL-STATUS
+016500         WHEN 'A'
+016600             ADD 1 TO WS-TD-ACTIVE-COUNT (WS-DEPT-IDX)
+016700         WHEN 'T'
+016800             ADD 1 TO WS-TD-TERM-COUNT (WS-DEPT-IDX)
+016900         WHEN 'L'
+017000             ADD 1 TO WS-TD-LEAVE-COUNT (WS-DEPT-IDX)
+017100         WHEN OTHER
+017200             ADD 1 TO WS-TD-OTHER-COUNT (WS-DEPT-IDX)
+017300     END-EVALUATE.
+017400 2200-INCREMENT-STATUS-COUNT-EXIT.
+017500     EXIT.
+017600 
+017700*****************************************************************
+017800* 3000-PRINT-DEPT-LINE - PRINT ONE DEPARTMENT'S SUBTOTAL LINE
+017900* AND FOLD ITS COUNTS INTO THE RUNNING GRAND TOTALS.
+018000*****************************************************************
+018100 3000-PRINT-DEPT-LINE.
+018200     COMPUTE WS-DEPT-TOTAL-COUNT =
+018300             WS-TD-ACTIVE-COUNT (WS-PRINT-IDX) +
+018400             WS-TD-TERM-COUNT (WS-PRINT-IDX) +
+018500             WS-TD-LEAVE-COUNT (WS-PRINT-IDX) +
+018600             WS-TD-OTHER-COUNT (WS-PRINT-IDX).
+018700     MOVE SPACES TO DEPTRPT-RECORD.
+018800     MOVE WS-TD-DEPT (WS-PRINT-IDX)         TO DD-DEPT.
+018900     MOVE WS-TD-ACTIVE-COUNT (WS-PRINT-IDX) TO DD-ACTIVE.
+019000     MOVE WS-TD-TERM-COUNT (WS-PRINT-IDX)   TO DD-TERM.
+019100     MOVE WS-TD-LEAVE-COUNT (WS-PRINT-IDX)  TO DD-LEAVE.
+019200     MOVE WS-TD-OTHER-COUNT (WS-PRINT-IDX)  TO DD-OTHER.
+019300     MOVE WS-DEPT-TOTAL-COUNT                TO DD-TOTAL.
+019400     WRITE DEPTRPT-RECORD.
+019500     ADD WS-TD-ACTIVE-COUNT (WS-PRINT-IDX) TO WS-GRAND-ACTIVE.
+019600     ADD WS-TD-TERM-COUNT (WS-PRINT-IDX)   TO WS-GRAND-TERM.
+019700     ADD WS-TD-LEAVE-COUNT (WS-PRINT-IDX)  TO WS-GRAND-LEAVE.
+019800     ADD WS-TD-OTHER-COUNT (WS-PRINT-IDX)  TO WS-GRAND-OTHER.
+019900     ADD WS-DEPT-TOTAL-COUNT               TO WS-GRAND-TOTAL.
+020000 3000-PRINT-DEPT-LINE-EXIT.
+020100     EXIT.
+020200 
+020300*****************************************************************
+020400* 4000-PRINT-GRAND-TOTAL - PRINT THE ACROSS-ALL-DEPARTMENTS
+020500* GRAND TOTAL LINE.
+020600*****************************************************************
+020700 4000-PRINT-GRAND-TOTAL.
+020800     MOVE SPACES TO DEPTRPT-RECORD.
+020900     WRITE DEPTRPT-RECORD.
+021000     MOVE SPACES        TO DEPTRPT-RECORD.
+021100     MOVE 'TOTAL'       TO DG-DEPT.
+021200     MOVE WS-GRAND-ACTIVE TO DG-ACTIVE.
+021300     MOVE WS-GRAND-TERM   TO DG-TERM.
+021400     MOVE WS-GRAND-LEAVE  TO DG-LEAVE.
+021500     MOVE WS-GRAND-OTHER  TO DG-OTHER.
+021600     MOVE WS-GRAND-TOTAL  TO DG-TOTAL.
+021700     WRITE DEPTRPT-RECORD.
+021800 4000-PRINT-GRAND-TOTAL-EXIT.
+021900     EXIT.
