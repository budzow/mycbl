@@ -0,0 +1,64 @@
+      *****************************************************************
+      * DEPTRPT.CPY
+      * FIXED-WIDTH PRINT-LINE LAYOUT FOR THE DEPTBRK DEPARTMENT/
+      * STATUS BREAKDOWN REPORT. ONE 01-LEVEL RECORD WITH A REDEFINES
+      * FOR EACH LINE TYPE (TITLE, COLUMN HEADING, DETAIL, GRAND
+      * TOTAL) SO THE SAME 132-BYTE FD RECORD CAN CARRY ANY LINE THE
+      * REPORT PRINTS.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION.
+      *****************************************************************
+       01  DEPTRPT-RECORD               PIC X(132).
+
+       01  DEPTRPT-TITLE REDEFINES DEPTRPT-RECORD.
+           05  DT-TITLE-TEXT            PIC X(50)
+                   VALUE 'EMPLOYEE HEADCOUNT BY DEPARTMENT AND STATUS'.
+           05  FILLER                   PIC X(82).
+
+       01  DEPTRPT-HEADING REDEFINES DEPTRPT-RECORD.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DH-DEPT-HDG              PIC X(06)  VALUE 'DEPT'.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DH-ACTIVE-HDG            PIC X(08)  VALUE 'ACTIVE'.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DH-TERM-HDG              PIC X(11)  VALUE 'TERMINATED'.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DH-LEAVE-HDG             PIC X(07)  VALUE 'LEAVE'.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DH-OTHER-HDG             PIC X(07)  VALUE 'OTHER'.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DH-TOTAL-HDG             PIC X(08)  VALUE 'TOTAL'.
+           05  FILLER                   PIC X(73)  VALUE SPACES.
+
+       01  DEPTRPT-DETAIL REDEFINES DEPTRPT-RECORD.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DD-DEPT                  PIC X(06).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DD-ACTIVE                PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  DD-TERM                  PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(08)  VALUE SPACES.
+           05  DD-LEAVE                 PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(04)  VALUE SPACES.
+           05  DD-OTHER                 PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(04)  VALUE SPACES.
+           05  DD-TOTAL                 PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(71)  VALUE SPACES.
+
+       01  DEPTRPT-TOTAL REDEFINES DEPTRPT-RECORD.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DG-DEPT                  PIC X(06)  VALUE 'TOTAL'.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  DG-ACTIVE                PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  DG-TERM                  PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(08)  VALUE SPACES.
+           05  DG-LEAVE                 PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(04)  VALUE SPACES.
+           05  DG-OTHER                 PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(04)  VALUE SPACES.
+           05  DG-TOTAL                 PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(71)  VALUE SPACES.
