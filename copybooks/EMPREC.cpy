@@ -0,0 +1,26 @@
+      *****************************************************************
+      * EMPREC.CPY
+      * FIXED-WIDTH RECORD LAYOUT FOR THE SQLCURSR EMPLOYEE EXTRACT
+      * FILE (EMPEXTR). ONE RECORD PER EMPLOYEE ROW FETCHED FROM
+      * EMP-CUR. SHARED BY ANY DOWNSTREAM JOB READING THE EXTRACT
+      * (PAYROLL INTERFACE, HEADCOUNT REPORTING, RECONCILIATION).
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION - ID AND NAME ONLY.
+      * 2026-08-09 DB   ER-EMPL-ID CHANGED FROM PIC X(05) TO PIC 9(05)
+      *                 TO MATCH THE NUMERIC EMP_ID COLUMN SO CUTOFF
+      *                 COMPARISONS SORT CORRECTLY.
+      * 2026-08-09 DB   ADDED ER-EMPL-DEPT/ER-EMPL-STATUS/
+      *                 ER-EMPL-PAY-GRADE SO THE EXTRACT CARRIES THE
+      *                 SAME STRUCTURED EMPLOYEE GROUP AS WS-EMPL IN
+      *                 SQLCURSR/CURR-U, NOT JUST ID AND NAME.
+      *****************************************************************
+       01  EMPEXTR-RECORD.
+           05  ER-EMPL-ID          PIC 9(05).
+           05  ER-EMPL-NAME        PIC X(15).
+           05  ER-EMPL-DEPT        PIC X(04).
+           05  ER-EMPL-STATUS      PIC X(01).
+           05  ER-EMPL-PAY-GRADE   PIC X(02).
+           05  FILLER              PIC X(53).
