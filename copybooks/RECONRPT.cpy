@@ -0,0 +1,45 @@
+      *****************************************************************
+      * RECONRPT.CPY
+      * FIXED-WIDTH PRINT-LINE LAYOUT FOR THE RECONCIL EXCEPTION
+      * REPORT. ONE 01-LEVEL RECORD WITH A REDEFINES FOR EACH LINE
+      * TYPE (TITLE, COLUMN HEADING, DETAIL, GRAND TOTAL) SO THE SAME
+      * 132-BYTE FD RECORD CAN CARRY ANY LINE THE REPORT PRINTS.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION.
+      * 2026-08-09 DB   RECONRPT-TOTAL RAN TWO BYTES PAST THE 132-BYTE
+      *                 RECONRPT-RECORD IT REDEFINES, TRUNCATING THE
+      *                 LAST DIGIT OF RG-COUNT ON WRITE. SHRUNK THE
+      *                 TRAILING FILLER TO X(90) TO BRING IT BACK TO
+      *                 132 BYTES.
+      *****************************************************************
+       01  RECONRPT-RECORD              PIC X(132).
+
+       01  RECONRPT-TITLE REDEFINES RECONRPT-RECORD.
+           05  RT-TITLE-TEXT            PIC X(50)
+                   VALUE 'S1ORDCOU / EMP-CUR RECONCILIATION EXCEPTIONS'.
+           05  FILLER                   PIC X(82).
+
+       01  RECONRPT-HEADING REDEFINES RECONRPT-RECORD.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  RH-C-BQ-HDG              PIC X(15)  VALUE 'C_BQ CODE'.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  RH-REASON-HDG            PIC X(30)  VALUE 'EXCEPTION'.
+           05  FILLER                   PIC X(77)  VALUE SPACES.
+
+       01  RECONRPT-DETAIL REDEFINES RECONRPT-RECORD.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  RD-C-BQ                  PIC X(15).
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  RD-REASON                PIC X(30).
+           05  FILLER                   PIC X(77) VALUE SPACES.
+
+       01  RECONRPT-TOTAL REDEFINES RECONRPT-RECORD.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  RG-LABEL                 PIC X(25)
+                   VALUE 'TOTAL EXCEPTIONS'.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  RG-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(90) VALUE SPACES.
