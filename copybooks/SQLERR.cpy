@@ -0,0 +1,41 @@
+      *****************************************************************
+      * SQLERR.CPY
+      * SHARED SQL-ERROR-CHECK PARAGRAPH. COPY INTO THE PROCEDURE
+      * DIVISION OF ANY PROGRAM THAT WORKS A CURSOR, AND PERFORM IT
+      * IMMEDIATELY AFTER EVERY EXEC SQL STATEMENT (OPEN, FETCH,
+      * CLOSE, UPDATE, INSERT, DELETE). THE CALLER MOVES A SHORT
+      * DESCRIPTION OF THE OPERATION TO WS-SQL-OPERATION (SQLSW.CPY)
+      * BEFORE THE EXEC SQL SO THE ERROR MESSAGE IDENTIFIES WHAT
+      * FAILED. SQLCODE ZERO OR 100 (END OF CURSOR) ARE NOT ERRORS;
+      * ANY OTHER SQLCODE FAILS THE STEP.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION - REPLACES THE PER-PROGRAM
+      *                 EVALUATE SQLCODE BLOCKS IN SQLCURSR AND
+      *                 CURR-U.
+      * 2026-08-09 DB   ON A NON-ZERO/NON-100 SQLCODE, ALSO WRITE THE
+      *                 FAILURE TO THE PERMANENT AUDIT LOG (AUDREC.CPY/
+      *                 AUDLOG.CPY) SO THE DISPLAY MESSAGE ISN'T THE
+      *                 ONLY RECORD OF THE FAILURE. THE CALLING PROGRAM
+      *                 MUST HAVE AUDIT-LOG-FILE OPEN AND AL-PROGRAM SET.
+      *****************************************************************
+       SQL-ERROR-CHECK.
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'SQL ERROR ' SQLCODE ' ON ' WS-SQL-OPERATION
+                   MOVE 16 TO RETURN-CODE
+                   MOVE 'Y' TO WS-ABEND-SW
+                   MOVE WS-SQL-OPERATION TO AL-OPERATION
+                   MOVE SQLCODE           TO AL-SQLCODE
+                   MOVE 'SQL ERROR'       TO AL-MESSAGE
+                   PERFORM WRITE-AUDIT-LOG
+                       THRU WRITE-AUDIT-LOG-EXIT
+           END-EVALUATE.
+       SQL-ERROR-CHECK-EXIT.
+           EXIT.
