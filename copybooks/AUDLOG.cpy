@@ -0,0 +1,35 @@
+      *****************************************************************
+      * AUDLOG.CPY
+      * SHARED WRITE-AUDIT-LOG PARAGRAPH. COPY INTO THE PROCEDURE
+      * DIVISION OF ANY PROGRAM THAT LOGS TO THE PERMANENT AUDIT LOG
+      * DATASET (AUDITLOG, SEE AUDREC.CPY). THE CALLER MOVES THE
+      * PROGRAM NAME TO AL-PROGRAM ONCE AT INITIALIZATION, THEN BEFORE
+      * EACH CALL MOVES THE OPERATION TO AL-OPERATION, THE MESSAGE TEXT
+      * TO AL-MESSAGE, AND THE SQLCODE (OR ZERO WHEN NOT APPLICABLE) TO
+      * AL-SQLCODE, AND PERFORMS THIS PARAGRAPH. AUDIT-LOG-FILE MUST
+      * ALREADY BE OPEN.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION - GIVES SQLCURSR, CURR-U,
+      *                 EMPMAINT, AND ORDSUMM A PERMANENT AUDIT TRAIL
+      *                 ALONGSIDE THEIR EXISTING DISPLAY MESSAGES.
+      * 2026-08-09 DB   CHECK WS-AUDIT-STATUS AFTER THE WRITE AND
+      *                 DISPLAY A WARNING WHEN IT FAILS. THE AUDIT LOG
+      *                 IS SUPPOSED TO BE THE ONE DURABLE RECORD A
+      *                 FAILURE LEAVES BEHIND, SO A WRITE THAT FAILS
+      *                 SILENTLY (LOG DATASET FULL OR NOT ALLOCATED)
+      *                 CAN'T BE ALLOWED TO GO UNNOTICED.
+      *****************************************************************
+       WRITE-AUDIT-LOG.
+           ACCEPT AL-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-LOG-TIME FROM TIME.
+           WRITE AUDIT-LOG-RECORD.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'WRITE-AUDIT-LOG - WRITE TO AUDITLOG FAILED, '
+                   'FILE STATUS ' WS-AUDIT-STATUS ' - OPERATION '
+                   AL-OPERATION ' NOT RECORDED'
+           END-IF.
+       WRITE-AUDIT-LOG-EXIT.
+           EXIT.
