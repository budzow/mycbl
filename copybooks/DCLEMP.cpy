@@ -0,0 +1,31 @@
+      *****************************************************************
+      * DCLEMP.CPY
+      * DB2 HOST STRUCTURE DECLARATION FOR THE EMP TABLE.
+      * INCLUDED BY EXEC SQL INCLUDE DCLEMP IN ANY PROGRAM THAT
+      * SELECTS, INSERTS, UPDATES OR DELETES AGAINST EMP.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DLB  INITIAL VERSION - ID, NAME, DEPT, HIRE DATE,
+      *                 STATUS AND PAY GRADE.
+      *****************************************************************
+           EXEC SQL DECLARE EMP TABLE
+           ( EMP_ID          DECIMAL(5,0)     NOT NULL,
+             EMP_NAME        CHAR(15)         NOT NULL,
+             EMP_DEPT        CHAR(4)          NOT NULL,
+             EMP_HIRE_DATE   DATE             NOT NULL,
+             EMP_STATUS      CHAR(1)          NOT NULL,
+             EMP_PAY_GRADE   CHAR(2)          NOT NULL
+           ) END-EXEC.
+
+       01  DCLEMP.
+           05  EMP-ID              PIC 9(05).
+           05  EMP-NAME            PIC X(15).
+           05  EMP-DEPT            PIC X(04).
+           05  EMP-HIRE-DATE       PIC X(10).
+           05  EMP-STATUS          PIC X(01).
+               88  EMP-STATUS-ACTIVE        VALUE 'A'.
+               88  EMP-STATUS-TERMINATED    VALUE 'T'.
+               88  EMP-STATUS-LEAVE         VALUE 'L'.
+           05  EMP-PAY-GRADE       PIC X(02).
