@@ -0,0 +1,14 @@
+      *****************************************************************
+      * SQLSW.CPY
+      * WORKING-STORAGE FIELDS SUPPORTING SQL-ERROR-CHECK (SQLERR.CPY).
+      * COPY THIS INTO WORKING-STORAGE SECTION BEFORE COPYING SQLERR
+      * INTO THE PROCEDURE DIVISION.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION.
+      *****************************************************************
+       01  WS-SQL-OPERATION         PIC X(30).
+       01  WS-ABEND-SW              PIC X(01)  VALUE 'N'.
+           88  WS-ABEND-REQUESTED              VALUE 'Y'.
