@@ -0,0 +1,24 @@
+      *****************************************************************
+      * FLDPARM.CPY
+      * CALL PARAMETER LAYOUT FOR THE FLDEDIT SUBPROGRAM. SHARED BY
+      * ANY PROGRAM THAT NEEDS TO RUN A NUMERIC-RANGE OR ALPHA-FORMAT
+      * EDIT CHECK THROUGH FLDEDIT SO THE LINKAGE MATCHES ON BOTH
+      * SIDES OF THE CALL.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION.
+      *****************************************************************
+       01  WS-FLDEDIT-PARM.
+           05  WS-FE-EDIT-TYPE          PIC X(01).
+               88  WS-FE-EDIT-NUMERIC-RANGE     VALUE 'N'.
+               88  WS-FE-EDIT-ALPHA-FORMAT      VALUE 'A'.
+           05  WS-FE-NUMERIC-VALUE      PIC S9(09) COMP.
+           05  WS-FE-NUMERIC-LOW        PIC S9(09) COMP.
+           05  WS-FE-NUMERIC-HIGH       PIC S9(09) COMP.
+           05  WS-FE-ALPHA-VALUE        PIC X(30).
+           05  WS-FE-FIELD-NAME         PIC X(30).
+           05  WS-FE-EDIT-RESULT        PIC X(01).
+               88  WS-FE-EDIT-VALID             VALUE 'Y'.
+               88  WS-FE-EDIT-INVALID           VALUE 'N'.
