@@ -0,0 +1,24 @@
+      *****************************************************************
+      * AUDREC.CPY
+      * FIXED-WIDTH RECORD LAYOUT FOR THE PERMANENT AUDIT LOG DATASET
+      * (AUDITLOG). ONE RECORD PER LOGGED EVENT -- TIMESTAMP, PROGRAM,
+      * OPERATION, SQLCODE (WHERE APPLICABLE), AND A SHORT MESSAGE.
+      * COPY THIS INTO THE FILE SECTION FD FOR AUDIT-LOG-FILE IN ANY
+      * PROGRAM THAT LOGS THROUGH THE SHARED WRITE-AUDIT-LOG PARAGRAPH
+      * (SEE AUDLOG.CPY).
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD                PIC X(80).
+
+       01  AUDIT-LOG-DETAIL REDEFINES AUDIT-LOG-RECORD.
+           05  AL-LOG-DATE                 PIC X(08).
+           05  AL-LOG-TIME                 PIC X(06).
+           05  AL-PROGRAM                  PIC X(08).
+           05  AL-OPERATION                PIC X(30).
+           05  AL-SQLCODE                  PIC S9(04).
+           05  AL-MESSAGE                  PIC X(20).
+           05  FILLER                      PIC X(04).
