@@ -0,0 +1,44 @@
+      *****************************************************************
+      * ORDRPT.CPY
+      * FIXED-WIDTH PRINT-LINE LAYOUT FOR THE ORDSUMM ORDER-COUNT
+      * SUMMARY REPORT. ONE 01-LEVEL RECORD WITH A REDEFINES FOR EACH
+      * LINE TYPE (TITLE, COLUMN HEADING, DETAIL, GRAND TOTAL) SO THE
+      * SAME 132-BYTE FD RECORD CAN CARRY ANY LINE THE REPORT PRINTS.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- ------------------------------------------
+      * 2026-08-09 DB   INITIAL VERSION.
+      * 2026-08-09 DB   ORDRPT-DETAIL AND ORDRPT-TOTAL EACH RAN ONE BYTE
+      *                 PAST THE 132-BYTE ORDRPT-RECORD THEY REDEFINE,
+      *                 TRUNCATING THE LAST DIGIT OF OD-COUNT/OG-COUNT ON
+      *                 WRITE. SHRUNK THE TRAILING FILLER IN BOTH TO
+      *                 X(100) TO BRING THEM BACK TO 132 BYTES.
+      *****************************************************************
+       01  ORDRPT-RECORD                PIC X(132).
+
+       01  ORDRPT-TITLE REDEFINES ORDRPT-RECORD.
+           05  OT-TITLE-TEXT            PIC X(40)
+                   VALUE 'ORDER COUNT SUMMARY BY C_BQ CODE'.
+           05  FILLER                   PIC X(92).
+
+       01  ORDRPT-HEADING REDEFINES ORDRPT-RECORD.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  OH-C-BQ-HDG              PIC X(15)  VALUE 'C_BQ CODE'.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  OH-COUNT-HDG             PIC X(09)  VALUE '   COUNT'.
+           05  FILLER                   PIC X(98)  VALUE SPACES.
+
+       01  ORDRPT-DETAIL REDEFINES ORDRPT-RECORD.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  OD-C-BQ                  PIC X(15).
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  OD-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(100) VALUE SPACES.
+
+       01  ORDRPT-TOTAL REDEFINES ORDRPT-RECORD.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  OG-LABEL                 PIC X(15)  VALUE 'GRAND TOTAL'.
+           05  FILLER                   PIC X(05)  VALUE SPACES.
+           05  OG-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(100) VALUE SPACES.
