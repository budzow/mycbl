@@ -1,11 +1,45 @@
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. VARS1.
-            DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              01 ALPHA   PIC X(4).
-              01 BETA   PIC X(4) VALUE "Now is the time".
-            PROCEDURE DIVISION.
-              MOVE "Now is the time" TO ALPHA.
-              DISPLAY ALPHA.
-              DISPLAY BETA.
-              STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VARS2.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2024-02-11 DB   INITIAL VERSION - CORRECTED COPY OF VARS1 THAT
+001200*                 DISPLAYS THE RESULT OF THE TRUNCATING MOVE
+001300*                 INSTEAD OF JUST FLAGGING IT IN A COMMENT.
+001400* 2026-08-09 DB   CALL TRUNCCK AHEAD OF THE MOVE SO THE
+001500*                 TRUNCATION IS DETECTED AND LOGGED INSTEAD OF
+001600*                 HAPPENING SILENTLY.
+001700*****************************************************************
+001800 
+001900 ENVIRONMENT DIVISION.
+002000 
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  ALPHA                       PIC X(04).
+002400 01  BETA                        PIC X(04) VALUE 'Now is the time'.
+002500 01  WS-MOVE-SOURCE              PIC X(15) VALUE 'Now is the time'.
+002600 
+002700 01  WS-TRUNCCK-PARM.
+002800     05  WS-TC-SOURCE-LEN        PIC 9(05) COMP.
+002900     05  WS-TC-TARGET-LEN        PIC 9(05) COMP.
+003000     05  WS-TC-SOURCE-NAME       PIC X(30) VALUE 'WS-MOVE-SOURCE'.
+003100     05  WS-TC-TARGET-NAME       PIC X(30) VALUE 'ALPHA'.
+003200     05  WS-TC-TRUNC-FLAG        PIC X(01).
+003300         88  WS-TC-TRUNCATION-DETECTED   VALUE 'Y'.
+003400         88  WS-TC-NO-TRUNCATION         VALUE 'N'.
+003500 
+003600 PROCEDURE DIVISION.
+003700 
+003800 0000-MAINLINE.
+003900     MOVE LENGTH OF WS-MOVE-SOURCE TO WS-TC-SOURCE-LEN.
+004000     MOVE LENGTH OF ALPHA          TO WS-TC-TARGET-LEN.
+004100     CALL 'TRUNCCK' USING WS-TRUNCCK-PARM.
+004200     MOVE WS-MOVE-SOURCE TO ALPHA.
+004300     DISPLAY ALPHA.
+004400     DISPLAY BETA.
+004500     STOP RUN.
