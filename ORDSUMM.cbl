@@ -0,0 +1,174 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ORDSUMM.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2026-08-09 DB   INITIAL VERSION - ORDER-COUNT-PER-CODE SUMMARY
+001200*                 REPORT OFF S1ORDCOU, GROUPING BY C_BQ WITH A
+001300*                 GRAND TOTAL LINE.
+001400* 2026-08-09 DB   ADDED THE PERMANENT AUDIT LOG (AUDITLOG, SEE
+001500*                 AUDREC.CPY/AUDLOG.CPY) SO A SQL-ERROR-CHECK
+001600*                 FAILURE LEAVES A DATASET RECORD, NOT JUST A
+001700*                 DISPLAY.
+001800* 2026-08-09 DB   ADDED FILE STATUS IS WS-AUDIT-STATUS TO THE
+001900*                 AUDIT-LOG-FILE SELECT, MATCHING SQLCURSR'S
+002000*                 RESTART-FILE AND EMPSNAP-FILE, AND HAD
+002100*                 WRITE-AUDIT-LOG (AUDLOG.CPY) DISPLAY A WARNING
+002200*                 WHEN THE WRITE ITSELF FAILS.
+002300*****************************************************************
+002400 
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ORDRPT-FILE ASSIGN TO ORDRPT
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-AUDIT-STATUS.
+003300 
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ORDRPT-FILE
+003700     RECORDING MODE IS F
+003800     RECORD CONTAINS 132 CHARACTERS
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY ORDRPT.
+004100 
+004200 FD  AUDIT-LOG-FILE
+004300     RECORDING MODE IS F
+004400     RECORD CONTAINS 80 CHARACTERS
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY AUDREC.
+004700 
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-C-BQ                      PIC X(15).
+005000 01  WS-ORD-COUNT                 PIC S9(09) COMP.
+005100 01  WS-GRAND-TOTAL               PIC S9(09) COMP VALUE ZERO.
+005200 01  WS-AUDIT-STATUS              PIC X(02).
+005300 
+005400 01  WS-ORDSUM-EOF-SW             PIC X(01)  VALUE 'N'.
+005500     88  WS-ORDSUM-EOF                       VALUE 'Y'.
+005600 
+005700     COPY SQLSW.
+005800     EXEC SQL
+005900         INCLUDE SQLCA
+006000     END-EXEC.
+006100 
+006200     EXEC SQL
+006300         DECLARE ORDSUM-CUR CURSOR FOR
+006400            SELECT C_BQ, COUNT(*)
+006500              FROM S1ORDCOU
+006600             GROUP BY C_BQ
+006700             ORDER BY C_BQ
+006800     END-EXEC.
+006900 
+007000 PROCEDURE DIVISION.
+007100 
+007200 0000-MAINLINE.
+007300     OPEN EXTEND AUDIT-LOG-FILE.
+007400     MOVE 'ORDSUMM' TO AL-PROGRAM.
+007500     PERFORM 1000-INITIALIZE
+007600         THRU 1000-INITIALIZE-EXIT.
+007700     IF WS-ABEND-REQUESTED
+007800         GO TO 9999-END-OF-JOB
+007900     END-IF.
+008000     PERFORM 2000-FETCH-ORDSUM-CUR
+008100         THRU 2000-FETCH-ORDSUM-CUR-EXIT
+008200         UNTIL WS-ORDSUM-EOF OR WS-ABEND-REQUESTED.
+008300     PERFORM 3000-FINALIZE
+008400         THRU 3000-FINALIZE-EXIT.
+008500 9999-END-OF-JOB.
+008600     CLOSE ORDRPT-FILE.
+008700     CLOSE AUDIT-LOG-FILE.
+008800     STOP RUN.
+008900 
+009000*****************************************************************
+009100* 1000-INITIALIZE - OPEN THE REPORT FILE, PRINT THE TITLE AND
+009200* COLUMN HEADING LINES, AND OPEN THE GROUPING CURSOR.
+009300*****************************************************************
+009400 1000-INITIALIZE.
+009500     OPEN OUTPUT ORDRPT-FILE.
+009600     MOVE SPACES TO ORDRPT-RECORD.
+009700     MOVE 'ORDER COUNT SUMMARY BY C_BQ CODE' TO OT-TITLE-TEXT.
+009800     WRITE ORDRPT-RECORD.
+009900     MOVE SPACES TO ORDRPT-RECORD.
+010000     WRITE ORDRPT-RECORD.
+010100     MOVE SPACES TO ORDRPT-RECORD.
+010200     MOVE 'C_BQ CODE'  TO OH-C-BQ-HDG.
+010300     MOVE '   COUNT'   TO OH-COUNT-HDG.
+010400     WRITE ORDRPT-RECORD.
+010500 
+010600     MOVE 'OPEN ORDSUM-CUR' TO WS-SQL-OPERATION.
+010700     EXEC SQL
+010800         OPEN ORDSUM-CUR
+010900     END-EXEC.
+011000 
+011100     PERFORM SQL-ERROR-CHECK
+011200         THRU SQL-ERROR-CHECK-EXIT.
+011300 1000-INITIALIZE-EXIT.
+011400     EXIT.
+011500 
+011600*****************************************************************
+011700* 2000-FETCH-ORDSUM-CUR - FETCH ONE C_BQ/COUNT PAIR AND PRINT A
+011800* DETAIL LINE, ACCUMULATING THE RUNNING GRAND TOTAL.
+011900*****************************************************************
+012000 2000-FETCH-ORDSUM-CUR.
+012100     MOVE 'FETCH ORDSUM-CUR' TO WS-SQL-OPERATION.
+012200     EXEC SQL
+012300         FETCH ORDSUM-CUR
+012400            INTO :WS-C-BQ, :WS-ORD-COUNT
+012500     END-EXEC.
+012600 
+012700     PERFORM SQL-ERROR-CHECK
+012800         THRU SQL-ERROR-CHECK-EXIT.
+012900     IF SQLCODE = 100
+013000         MOVE 'Y' TO WS-ORDSUM-EOF-SW
+013100     ELSE
+013200         IF SQLCODE = ZERO
+013300             ADD WS-ORD-COUNT TO WS-GRAND-TOTAL
+013400             MOVE SPACES      TO ORDRPT-RECORD
+013500             MOVE WS-C-BQ     TO OD-C-BQ
+013600             MOVE WS-ORD-COUNT TO OD-COUNT
+013700             WRITE ORDRPT-RECORD
+013800         END-IF
+013900     END-IF.
+014000 2000-FETCH-ORDSUM-CUR-EXIT.
+014100     EXIT.
+014200 
+014300*****************************************************************
+014400* 3000-FINALIZE - CLOSE THE CURSOR AND PRINT THE GRAND TOTAL
+014500* LINE.
+014600*****************************************************************
+014700 3000-FINALIZE.
+014800     MOVE 'CLOSE ORDSUM-CUR' TO WS-SQL-OPERATION.
+014900     EXEC SQL
+015000         CLOSE ORDSUM-CUR
+015100     END-EXEC.
+015200 
+015300     PERFORM SQL-ERROR-CHECK
+015400         THRU SQL-ERROR-CHECK-EXIT.
+015500     MOVE SPACES TO ORDRPT-RECORD.
+015600     WRITE ORDRPT-RECORD.
+015700     MOVE SPACES TO ORDRPT-RECORD.
+015800     MOVE 'GRAND TOTAL'   TO OG-LABEL.
+015900     MOVE WS-GRAND-TOTAL  TO OG-COUNT.
+016000     WRITE ORDRPT-RECORD.
+016100 3000-FINALIZE-EXIT.
+016200     EXIT.
+016300 
+016400*****************************************************************
+016500* SQL-ERROR-CHECK - SHARED SQLCODE EVALUATION, COPIED FROM
+016600* SQLERR.CPY. SEE THE COPYBOOK FOR DETAILS.
+016700*****************************************************************
+016800     COPY SQLERR.
+016900 
+017000*****************************************************************
+017100* WRITE-AUDIT-LOG - SHARED AUDIT LOG WRITE, COPIED FROM
+017200* AUDLOG.CPY. SEE THE COPYBOOK FOR DETAILS.
+017300*****************************************************************
+017400     COPY AUDLOG.
