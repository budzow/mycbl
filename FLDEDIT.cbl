@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FLDEDIT.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2026-08-09 DB   INITIAL VERSION - CALLED SUBPROGRAM THAT
+001200*                 REPLACES THE STANDALONE VARS/VARS1/VARS2 FIELD
+001300*                 DEMOS WITH A REUSABLE EDIT CHECK. SUPPORTS A
+001400*                 NUMERIC-RANGE CHECK (THE FIRST-VAR/SECOND-VAR
+001500*                 STYLE OF CHECK) AND AN ALPHA-FORMAT CHECK (THE
+001600*                 THIRD-VAR/FOURTH-VAR STYLE OF CHECK) SO
+001700*                 SQLCURSR AND CURR-U CAN VALIDATE WS-EMPL-ID
+001800*                 AND WS-EMPL-NAME BEFORE USING THEM.
+001900* 2026-08-09 DB   WIDENED 2000-CHECK-ALPHA-FORMAT'S CHARACTER SET
+002000*                 -- A PURE ALPHABETIC TEST REJECTED ANY REAL
+002100*                 EMPLOYEE NAME CONTAINING AN APOSTROPHE, HYPHEN,
+002200*                 PERIOD, OR DIGIT (O'BRIEN, MARY-JANE, ST. JOHN),
+002300*                 CAUSING 3300-WRITE-EXTRACT TO SILENTLY DROP
+002400*                 THOSE EMPLOYEES FROM THE EXTRACT. NOW ALLOWS
+002500*                 LETTERS, SPACES, DIGITS, APOSTROPHE, HYPHEN, AND
+002600*                 PERIOD.
+002700*****************************************************************
+002800 
+002900 ENVIRONMENT DIVISION.
+003000 
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-AC-IDX                  PIC 9(02) COMP.
+003400 01  WS-AC-CHAR                 PIC X(01).
+003500 01  WS-AC-APOSTROPHE           PIC X(01) VALUE X'27'.
+003600 01  WS-AC-BAD-SW                PIC X(01) VALUE 'N'.
+003700     88  WS-AC-BAD                       VALUE 'Y'.
+003800 
+003900 LINKAGE SECTION.
+004000 01  LS-FLDEDIT-PARM.
+004100     05  LS-EDIT-TYPE            PIC X(01).
+004200         88  LS-EDIT-NUMERIC-RANGE       VALUE 'N'.
+004300         88  LS-EDIT-ALPHA-FORMAT        VALUE 'A'.
+004400     05  LS-NUMERIC-VALUE        PIC S9(09) COMP.
+004500     05  LS-NUMERIC-LOW          PIC S9(09) COMP.
+004600     05  LS-NUMERIC-HIGH         PIC S9(09) COMP.
+004700     05  LS-ALPHA-VALUE          PIC X(30).
+004800     05  LS-FIELD-NAME           PIC X(30).
+004900     05  LS-EDIT-RESULT          PIC X(01).
+005000         88  LS-EDIT-VALID               VALUE 'Y'.
+005100         88  LS-EDIT-INVALID             VALUE 'N'.
+005200 
+005300 PROCEDURE DIVISION USING LS-FLDEDIT-PARM.
+005400 
+005500 0000-MAINLINE.
+005600     EVALUATE TRUE
+005700         WHEN LS-EDIT-NUMERIC-RANGE
+005800             PERFORM 1000-CHECK-NUMERIC-RANGE
+005900                 THRU 1000-CHECK-NUMERIC-RANGE-EXIT
+006000         WHEN LS-EDIT-ALPHA-FORMAT
+006100             PERFORM 2000-CHECK-ALPHA-FORMAT
+006200                 THRU 2000-CHECK-ALPHA-FORMAT-EXIT
+006300         WHEN OTHER
+006400             MOVE 'N' TO LS-EDIT-RESULT
+006500             DISPLAY 'FLDEDIT - UNKNOWN EDIT TYPE ' LS-EDIT-TYPE
+006600     END-EVALUATE.
+006700     GOBACK.
+006800 
+006900*****************************************************************
+007000* 1000-CHECK-NUMERIC-RANGE - FLAG WHEN A NUMERIC VALUE FALLS
+007100* OUTSIDE ITS ALLOWED LOW/HIGH BOUNDS.
+007200*****************************************************************
+007300 1000-CHECK-NUMERIC-RANGE.
+007400     IF LS-NUMERIC-VALUE >= LS-NUMERIC-LOW
+007500             AND LS-NUMERIC-VALUE <= LS-NUMERIC-HIGH
+007600         MOVE 'Y' TO LS-EDIT-RESULT
+007700     ELSE
+007800         MOVE 'N' TO LS-EDIT-RESULT
+007900         DISPLAY 'FLDEDIT - ' LS-FIELD-NAME ' VALUE '
+008000             LS-NUMERIC-VALUE ' OUT OF RANGE ' LS-NUMERIC-LOW
+008100             ' THRU ' LS-NUMERIC-HIGH
+008200     END-IF.
+008300 1000-CHECK-NUMERIC-RANGE-EXIT.
+008400     EXIT.
+008500 
+008600*****************************************************************
+008700* 2000-CHECK-ALPHA-FORMAT - FLAG WHEN A VALUE CONTAINS A CHARACTER
+008800* OTHER THAN A LETTER, SPACE, DIGIT, APOSTROPHE, HYPHEN, OR
+008900* PERIOD. THIS IS A NAME-FORMAT CHECK, NOT A PURE-ALPHABETIC
+009000* CHECK, SO REAL NAMES LIKE O'BRIEN, MARY-JANE, AND ST. JOHN
+009100* PASS IT.
+009200*****************************************************************
+009300 2000-CHECK-ALPHA-FORMAT.
+009400     MOVE 'N' TO WS-AC-BAD-SW.
+009500     PERFORM 2010-CHECK-ALPHA-CHAR
+009600         THRU 2010-CHECK-ALPHA-CHAR-EXIT
+009700         VARYING WS-AC-IDX FROM 1 BY 1
+009800         UNTIL WS-AC-IDX > 30 OR WS-AC-BAD.
+009900     IF NOT WS-AC-BAD
+010000         MOVE 'Y' TO LS-EDIT-RESULT
+010100     ELSE
+010200         MOVE 'N' TO LS-EDIT-RESULT
+010300         DISPLAY 'FLDEDIT - ' LS-FIELD-NAME ' VALUE "'
+010400             LS-ALPHA-VALUE '" IS NOT A VALID NAME FORMAT'
+010500     END-IF.
+010600 2000-CHECK-ALPHA-FORMAT-EXIT.
+010700     EXIT.
+010800 
+010900*****************************************************************
+011000* 2010-CHECK-ALPHA-CHAR - TEST ONE CHARACTER OF LS-ALPHA-VALUE
+011100* AGAINST THE ALLOWED NAME-FORMAT CHARACTER SET.
+011200*****************************************************************
+011300 2010-CHECK-ALPHA-CHAR.
+011400     MOVE LS-ALPHA-VALUE (WS-AC-IDX:1) TO WS-AC-CHAR.
+011500     IF WS-AC-CHAR NOT ALPHABETIC
+011600             AND WS-AC-CHAR NOT = SPACE
+011700             AND WS-AC-CHAR NOT = WS-AC-APOSTROPHE
+011800             AND WS-AC-CHAR NOT = '-'
+011900             AND WS-AC-CHAR NOT = '.'
+012000             AND (WS-AC-CHAR < '0' OR WS-AC-CHAR > '9')
+012100         MOVE 'Y' TO WS-AC-BAD-SW
+012200     END-IF.
+012300 2010-CHECK-ALPHA-CHAR-EXIT.
+012400     EXIT.
