@@ -1,61 +1,484 @@
-            IDENTIFICATION DIVISION.              
-            PROGRAM-ID. CURR-U.                  
-            
-            DATA DIVISION.                                
-            WORKING-STORAGE SECTION.              
-            01 WS-EMPL.                           
-               05 WS-EMPL-ID       PIC X(05).     
-               05 WS-EMPL-NAME     PIC X(15).     
-               05 TORD-C-BQ        PIC X(15).                 
-
-                EXEC SQL
-                   INCLUDE SQLCA
-                END-EXEC.
-            
-
-                EXEC SQL
-                   INCLUDE DCLEMP
-                END-EXEC.
-            
-
-                EXEC SQL  
-                   DECLARE EMP-CUR CURSOR FOR  
-                      SELECT EMP_ID, EMP_NAME
-                        WHERE EMP_ID > :WS-EMPL-ID  
-                END-EXEC.  
-
-                EXEC SQL DECLARE CMAJ_0A CURSOR
-                  FOR SELECT C_BQ
-                    FROM       S1ORDCOU
-                    WHERE C_BQ = :TORD-C-BQ
-                END-EXEC
-                
-
-				
-				
-				
-            PROCEDURE DIVISION.                   
-                
-                EXEC SQL
-                   OPEN EMP-CUR
-                END-EXEC.   
-             
-                EVALUATE SQLCODE
-                    WHEN ZERO
-                         CONTINUE
-                    WHEN OTHER
-                         DISPLAY 'ERROR OPENING CURSOR EMP-CUR'
-                END-EVALUATE.            
-            
-                EXEC SQL
-                   CLOSE EMP-CUR
-                END-EXEC.   
-             
-                EVALUATE SQLCODE
-                    WHEN ZERO
-                         CONTINUE
-                    WHEN OTHER
-                         DISPLAY 'ERROR CLOSING CURSOR EMP-CUR'
-                END-EVALUATE.
-            
-                STOP RUN.  
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CURR-U.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2024-02-11 DB   INITIAL VERSION - OPEN/CLOSE EMP-CUR ONLY.
+001200* 2026-08-09 DB   WIRE UP CMAJ_0A/S1ORDCOU CURSOR (OPEN, FETCH
+001300*                 LOOP, CLOSE) FOR EMPLOYEE-TO-ORDER-COUNT
+001400*                 LINKAGE. RECAST PROGRAM TO STANDARD SHOP
+001500*                 FORMAT (NUMBERED PARAGRAPHS, PERFORM THRU
+001600*                 EXIT) WHILE MAKING THIS CHANGE.
+001700* 2026-08-09 DB   REPLACE THE PER-CURSOR EVALUATE SQLCODE BLOCKS
+001800*                 WITH THE SHARED SQL-ERROR-CHECK PARAGRAPH
+001900*                 (SQLERR.CPY/SQLSW.CPY) SO ERROR HANDLING STAYS
+002000*                 CONSISTENT WITH SQLCURSR.
+002100* 2026-08-09 DB   ADD A FETCH LOOP AND POSITIONED UPDATE
+002200*                 (1500-FETCH-EMP-CUR/1600-UPDATE-EMP-STATUS)
+002300*                 SO THIS PROGRAM ACTUALLY MAINTAINS EMP INSTEAD
+002400*                 OF JUST OPENING AND CLOSING THE CURSOR.
+002500* 2026-08-09 DB   VALIDATE WS-EMPL-ID-HIGH AND WS-EMPL-NAME
+002600*                 THROUGH THE NEW FLDEDIT SUBPROGRAM (SEE
+002700*                 FLDPARM.CPY) BEFORE THEY DRIVE THE CURSOR OR
+002800*                 THE POSITIONED UPDATE.
+002900* 2026-08-09 DB   CHANGED WS-EMPL-ID/WS-EMPL-ID-HIGH FROM PIC
+003000*                 X(05) TO PIC 9(05) TO MATCH THE NUMERIC
+003100*                 EMP_ID COLUMN. THE WS-EMPL-ID-HIGH-NUM SHADOW
+003200*                 FIELD FLDEDIT WAS CALLED THROUGH IS GONE NOW
+003300*                 THAT WS-EMPL-ID-HIGH IS ITSELF NUMERIC.
+003400* 2026-08-09 DB   ADDED THE PERMANENT AUDIT LOG (AUDITLOG, SEE
+003500*                 AUDREC.CPY/AUDLOG.CPY) SO THE POSITIONED
+003600*                 UPDATE AND ANY SQL-ERROR-CHECK FAILURE LEAVE A
+003700*                 DATASET RECORD BEHIND, NOT JUST A DISPLAY.
+003800* 2026-08-09 DB   DECLARED EMP-CUR SENSITIVE STATIC SCROLL SO A
+003900*                 CORRECTION RUN CAN PASS PARM FETCH DIRECTION
+004000*                 'P' AND WALK THE RESULT SET BACKWARDS WITH
+004100*                 FETCH PRIOR INSTEAD OF ONLY EVER FETCHING
+004200*                 FORWARD. DEFAULT (NO PARM, OR 'N') IS UNCHANGED
+004300*                 FETCH NEXT BEHAVIOR.
+004400* 2026-08-09 DB   EXPANDED CMAJ_0A TO ALSO PULL ORD_AMOUNT AND
+004500*                 ORD_DATE FROM S1ORDCOU INSTEAD OF JUST C_BQ,
+004600*                 AND ADDED THEM TO THE LINKED-ORDER DISPLAY LINE.
+004700* 2026-08-09 DB   EXPANDED WS-EMPL INTO A FULL STRUCTURED GROUP
+004800*                 (ID, NAME, DEPT, STATUS, PAY GRADE), MIRRORING
+004900*                 THE GROUP-VAR PATTERN IN VARS.CBL AND MATCHING
+005000*                 THE SAME CHANGE MADE TO SQLCURSR. EMP-CUR NOW
+005100*                 SELECTS THE ADDITIONAL COLUMNS.
+005200* 2026-08-09 DB   ADDED FROM EMP TO THE EMP-CUR DECLARE -- IT WAS
+005300*                 MISSING FROM THE ORIGINAL SELECT. ALSO WIRED
+005400*                 LS-PARM-CUTOFF-LOW/HIGH/DEPT/STATUS INTO A NEW
+005500*                 0450-SET-EMP-FILTERS PARAGRAPH SO THIS PROGRAM'S
+005600*                 EMP-CUR BOUNDS AND DEPT/STATUS FILTERS ACTUALLY
+005700*                 COME FROM THE PARM CARD, THE SAME WAY SQLCURSR'S
+005800*                 DO, INSTEAD OF SITTING ON UNINITIALIZED STORAGE
+005900*                 AND HARDCODED SPACES. MOVED 3000-PROCESS-CMAJ-0A
+006000*                 INTO THE EMP-CUR FETCH LOOP SO IT RUNS ONCE PER
+006100*                 FETCHED EMPLOYEE, DRIVING TORD-C-BQ FROM THE
+006200*                 JUST-FETCHED WS-EMPL-ID INSTEAD OF A HARDCODED
+006300*                 '00001', AND SKIPPED THE POSITIONED UPDATE ON
+006400*                 FETCH PRIOR SO A SCROLL-BACK CORRECTION RUN
+006500*                 DOESN'T RE-FLAG EVERY ROW IT RE-EXAMINES.
+006600* 2026-08-09 DB   1600-UPDATE-EMP-STATUS WAS FIRING ON EVERY
+006700*                 FORWARD-FETCHED ROW -- WITH NO PARM, NIGHTLY.JCL
+006800*                 DEFAULTS TO THE FULL 20000-99999 ID RANGE, SO
+006900*                 EVERY NIGHTLY RUN WAS STAMPING EMP_STATUS = 'A'
+007000*                 ONTO THE WHOLE EMP TABLE. GATED THE UPDATE BEHIND
+007100*                 A NEW LS-PARM-UPDATE-ACTION/-EMPL-ID/-STATUS PARM
+007200*                 TARGET, THE SAME WAY EMPMAINT'S LS-PARM-ACTION
+007300*                 DRIVES ITS MAINTENANCE ACTIONS -- THE POSITIONED
+007400*                 UPDATE NOW ONLY FIRES WHEN THE PARM REQUESTS
+007500*                 ACTION 'U' AND THE FETCHED ROW IS THE ONE
+007600*                 TARGETED EMPLOYEE ID. NO PARM, OR NO 'U' ACTION,
+007700*                 LEAVES EMP_STATUS UNTOUCHED. ALSO ADDED THE
+007800*                 MISSING LOW-BOUND (WS-EMPL-ID) FLDEDIT VALIDATION
+007900*                 TO 0500-VALIDATE-EMP-FILTERS TO MATCH CURR.CBL'S
+008000*                 PARALLEL PARAGRAPH, AND VALIDATED BOTH BOUNDS
+008100*                 AGAINST THE REAL EMP_ID DOMAIN (00001-99999)
+008200*                 INSTEAD OF THE SHOP-STANDARD DEFAULT CUTOFF.
+008300* 2026-08-09 DB   ADDED FILE STATUS IS WS-AUDIT-STATUS TO THE
+008400*                 AUDIT-LOG-FILE SELECT, MATCHING RESTART-FILE
+008500*                 AND EMPSNAP-FILE IN SQLCURSR, AND HAD
+008600*                 WRITE-AUDIT-LOG (AUDLOG.CPY) DISPLAY A WARNING
+008700*                 WHEN THE WRITE ITSELF FAILS.
+008750* 2026-08-09 DB   THE EMP-CUR WHERE CLAUSE'S BETWEEN RAN THE
+008760*                 :WS-EMPL-ID-HIGH HOST VARIABLE PAST COLUMN 72, SO
+008770*                 THE LAST CHARACTER OF ITS NAME FELL IN THE
+008780*                 IDENTIFICATION AREA AND WAS DROPPED. WRAPPED THE
+008790*                 AND ONTO ITS OWN CONTINUATION LINE SO THE FULL
+008795*                 HOST VARIABLE NAME STAYS WITHIN COLUMNS 8-72.
+008800*****************************************************************
+008900 
+009000 ENVIRONMENT DIVISION.
+009100 INPUT-OUTPUT SECTION.
+009200 FILE-CONTROL.
+009300     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+009400         ORGANIZATION IS SEQUENTIAL
+009500         FILE STATUS IS WS-AUDIT-STATUS.
+009600 
+009700 DATA DIVISION.
+009800 FILE SECTION.
+009900 FD  AUDIT-LOG-FILE
+010000     RECORDING MODE IS F
+010100     RECORD CONTAINS 80 CHARACTERS
+010200     LABEL RECORDS ARE STANDARD.
+010300     COPY AUDREC.
+010400 
+010500 WORKING-STORAGE SECTION.
+010600 01  WS-EMPL.
+010700     05  WS-EMPL-ID          PIC 9(05).
+010800     05  WS-EMPL-NAME        PIC X(15).
+010900     05  WS-EMPL-DEPT        PIC X(04).
+011000     05  WS-EMPL-STATUS      PIC X(01).
+011100     05  WS-EMPL-PAY-GRADE   PIC X(02).
+011200     05  TORD-C-BQ           PIC X(15).
+011300 01  WS-EMPL-ID-HIGH          PIC 9(05)  VALUE 99999.
+011400 01  WS-FILTER-DEPT           PIC X(04)  VALUE SPACES.
+011500 01  WS-FILTER-STATUS         PIC X(01)  VALUE SPACES.
+011600 01  WS-UPDT-STATUS-VALUE     PIC X(01)  VALUE 'A'.
+011700 01  WS-UPDT-ACTION-SW        PIC X(01)  VALUE SPACE.
+011800     88  WS-UPDT-REQUESTED            VALUE 'U'.
+011900 01  WS-UPDT-TARGET-ID        PIC 9(05)  VALUE ZERO.
+012000 01  WS-DEFAULT-CUTOFF-LOW    PIC 9(05)  VALUE 20000.
+012100 01  WS-DEFAULT-CUTOFF-HIGH   PIC 9(05)  VALUE 99999.
+012200 01  WS-AUDIT-STATUS          PIC X(02).
+012300 
+012400 01  WS-ORDER-LINK.
+012500     05  WS-ORD-C-BQ         PIC X(15).
+012600     05  WS-ORD-AMOUNT       PIC S9(7)V9(2).
+012700     05  WS-ORD-DATE         PIC X(10).
+012800 
+012900 01  WS-SWITCHES.
+013000     05  WS-CMAJ-EOF-SW      PIC X(01)  VALUE 'N'.
+013100         88  WS-CMAJ-EOF                VALUE 'Y'.
+013200     05  WS-FETCH-DIR-SW     PIC X(01)  VALUE 'N'.
+013300         88  WS-FETCH-FORWARD           VALUE 'N'.
+013400         88  WS-FETCH-BACKWARD          VALUE 'P'.
+013500 
+013600     COPY FLDPARM.
+013700 
+013800     COPY SQLSW.
+013900     EXEC SQL
+014000         INCLUDE SQLCA
+014100     END-EXEC.
+014200 
+014300     EXEC SQL
+014400         INCLUDE DCLEMP
+014500     END-EXEC.
+014600 
+014700     EXEC SQL
+014800         DECLARE EMP-CUR SENSITIVE STATIC SCROLL CURSOR FOR
+014900            SELECT EMP_ID, EMP_NAME, EMP_DEPT, EMP_STATUS,
+015000                   EMP_PAY_GRADE
+015100              FROM EMP
+015200              WHERE EMP_ID BETWEEN :WS-EMPL-ID
+015220                AND :WS-EMPL-ID-HIGH
+015300                AND (EMP_DEPT = :WS-FILTER-DEPT
+015400                     OR :WS-FILTER-DEPT = ' ')
+015500                AND (EMP_STATUS = :WS-FILTER-STATUS
+015600                     OR :WS-FILTER-STATUS = ' ')
+015700              FOR UPDATE OF EMP_STATUS
+015800     END-EXEC.
+015900 
+016000     EXEC SQL
+016100         DECLARE CMAJ_0A CURSOR FOR
+016200            SELECT C_BQ, ORD_AMOUNT, ORD_DATE
+016300              FROM S1ORDCOU
+016400             WHERE C_BQ = :TORD-C-BQ
+016500     END-EXEC.
+016600 
+016700 LINKAGE SECTION.
+016800 01  LS-PARM.
+016900     05  LS-PARM-LEN         PIC S9(04) COMP.
+017000     05  LS-PARM-DATA.
+017100         10  LS-PARM-FETCH-DIR   PIC X(01).
+017200             88  LS-FETCH-FORWARD        VALUE 'N'.
+017300             88  LS-FETCH-BACKWARD       VALUE 'P'.
+017400         10  LS-PARM-CUTOFF-LOW  PIC 9(05).
+017500         10  LS-PARM-CUTOFF-HIGH PIC 9(05).
+017600         10  LS-PARM-DEPT        PIC X(04).
+017700         10  LS-PARM-STATUS      PIC X(01).
+017800         10  LS-PARM-UPDT-ACTION PIC X(01).
+017900             88  LS-UPDATE-REQUESTED     VALUE 'U'.
+018000         10  LS-PARM-UPDT-EMPL-ID PIC 9(05).
+018100         10  LS-PARM-UPDT-STATUS PIC X(01).
+018200 
+018300 PROCEDURE DIVISION USING LS-PARM.
+018400 
+018500 0000-MAINLINE.
+018600     OPEN EXTEND AUDIT-LOG-FILE.
+018700     MOVE 'CURR-U' TO AL-PROGRAM.
+018800     PERFORM 0400-SET-FETCH-DIRECTION
+018900         THRU 0400-SET-FETCH-DIRECTION-EXIT.
+019000     PERFORM 0450-SET-EMP-FILTERS
+019100         THRU 0450-SET-EMP-FILTERS-EXIT.
+019200     PERFORM 0500-VALIDATE-EMP-FILTERS
+019300         THRU 0500-VALIDATE-EMP-FILTERS-EXIT.
+019400     IF WS-ABEND-REQUESTED
+019500         GO TO 9999-END-OF-JOB
+019600     END-IF.
+019700     PERFORM 1000-OPEN-EMP-CUR
+019800         THRU 1000-OPEN-EMP-CUR-EXIT.
+019900     IF WS-ABEND-REQUESTED
+020000         GO TO 9999-END-OF-JOB
+020100     END-IF.
+020200     PERFORM 1500-FETCH-EMP-CUR
+020300         THRU 1500-FETCH-EMP-CUR-EXIT
+020400         UNTIL SQLCODE = 100 OR WS-ABEND-REQUESTED.
+020500     PERFORM 2000-CLOSE-EMP-CUR
+020600         THRU 2000-CLOSE-EMP-CUR-EXIT.
+020700     IF WS-ABEND-REQUESTED
+020800         GO TO 9999-END-OF-JOB
+020900     END-IF.
+021000 9999-END-OF-JOB.
+021100     CLOSE AUDIT-LOG-FILE.
+021200     STOP RUN.
+021300 
+021400*****************************************************************
+021500* 0400-SET-FETCH-DIRECTION - DEFAULT TO FETCH NEXT (FORWARD)
+021600* UNLESS THE PARM CARD REQUESTS FETCH PRIOR (BACKWARD) FOR A
+021700* CORRECTION RUN THAT NEEDS TO RE-WALK THE CURSOR. NO PARM AT
+021800* ALL (LS-PARM-LEN = ZERO) ALSO LEAVES THE DEFAULT IN PLACE.
+021900*****************************************************************
+022000 0400-SET-FETCH-DIRECTION.
+022100     MOVE 'N' TO WS-FETCH-DIR-SW.
+022200     IF LS-PARM-LEN > ZERO AND LS-FETCH-BACKWARD
+022300         MOVE 'P' TO WS-FETCH-DIR-SW
+022400     END-IF.
+022500 0400-SET-FETCH-DIRECTION-EXIT.
+022600     EXIT.
+022700 
+022800*****************************************************************
+022900* 0450-SET-EMP-FILTERS - ESTABLISH THE EMPLOYEE ID CUTOFF AND THE
+023000* DEPARTMENT/STATUS FILTERS FROM THE JCL PARM/SYSIN CARD. WHEN NO
+023100* PARM IS SUPPLIED, FALL BACK TO THE SAME SHOP-STANDARD DEFAULT
+023200* CUTOFF SQLCURSR USES SO THIS PROGRAM STILL RUNS UNCHANGED FOR
+023300* EXISTING JOBS, WITH NO DEPT/STATUS FILTERING. ALSO PICKS UP THE
+023400* POSITIONED-UPDATE TARGET (LS-PARM-UPDT-ACTION/-EMPL-ID/-STATUS)
+023500* -- WITH NO PARM, LS-PARM-UPDT-ACTION IS SPACE, NOT 'U', SO
+023600* 1500-FETCH-EMP-CUR NEVER REQUESTS THE POSITIONED UPDATE.
+023700*****************************************************************
+023800 0450-SET-EMP-FILTERS.
+023900     IF LS-PARM-LEN > ZERO
+024000         MOVE LS-PARM-CUTOFF-LOW  TO WS-EMPL-ID
+024100         MOVE LS-PARM-CUTOFF-HIGH TO WS-EMPL-ID-HIGH
+024200         MOVE LS-PARM-DEPT        TO WS-FILTER-DEPT
+024300         MOVE LS-PARM-STATUS      TO WS-FILTER-STATUS
+024400         MOVE LS-PARM-UPDT-ACTION TO WS-UPDT-ACTION-SW
+024500         MOVE LS-PARM-UPDT-EMPL-ID TO WS-UPDT-TARGET-ID
+024600         IF LS-PARM-UPDT-STATUS NOT = SPACE
+024700             MOVE LS-PARM-UPDT-STATUS TO WS-UPDT-STATUS-VALUE
+024800         END-IF
+024900     ELSE
+025000         MOVE WS-DEFAULT-CUTOFF-LOW  TO WS-EMPL-ID
+025100         MOVE WS-DEFAULT-CUTOFF-HIGH TO WS-EMPL-ID-HIGH
+025200     END-IF.
+025300     IF WS-EMPL-ID-HIGH = ZERO
+025400         MOVE WS-DEFAULT-CUTOFF-HIGH TO WS-EMPL-ID-HIGH
+025500     END-IF.
+025600 0450-SET-EMP-FILTERS-EXIT.
+025700     EXIT.
+025800 
+025900*****************************************************************
+026000* 0500-VALIDATE-EMP-FILTERS - EDIT-CHECK THE EMP-CUR ID CUTOFFS
+026100* THROUGH THE SHARED FLDEDIT SUBPROGRAM BEFORE THEY DRIVE THE
+026200* CURSOR'S WHERE CLAUSE. VALIDATES BOTH THE LOW AND HIGH BOUND,
+026300* LIKE CURR.CBL'S PARALLEL PARAGRAPH, AGAINST THE REAL EMP_ID
+026400* DOMAIN (00001-99999) RATHER THAN THE SHOP-STANDARD DEFAULT
+026500* CUTOFF.
+026600*****************************************************************
+026700 0500-VALIDATE-EMP-FILTERS.
+026800     MOVE 'N'                 TO WS-FE-EDIT-TYPE.
+026900     MOVE WS-EMPL-ID          TO WS-FE-NUMERIC-VALUE.
+027000     MOVE 1                   TO WS-FE-NUMERIC-LOW.
+027100     MOVE 99999                 TO WS-FE-NUMERIC-HIGH.
+027200     MOVE 'WS-EMPL-ID'        TO WS-FE-FIELD-NAME.
+027300     CALL 'FLDEDIT' USING WS-FLDEDIT-PARM.
+027400     IF WS-FE-EDIT-INVALID
+027500         MOVE 'Y' TO WS-ABEND-SW
+027600     END-IF.
+027700     MOVE WS-EMPL-ID-HIGH     TO WS-FE-NUMERIC-VALUE.
+027800     MOVE 'WS-EMPL-ID-HIGH'   TO WS-FE-FIELD-NAME.
+027900     CALL 'FLDEDIT' USING WS-FLDEDIT-PARM.
+028000     IF WS-FE-EDIT-INVALID
+028100         MOVE 'Y' TO WS-ABEND-SW
+028200     END-IF.
+028300 0500-VALIDATE-EMP-FILTERS-EXIT.
+028400     EXIT.
+028500 
+028600*****************************************************************
+028700* 1000-OPEN-EMP-CUR - OPEN THE EMPLOYEE MASTER CURSOR.
+028800*****************************************************************
+028900 1000-OPEN-EMP-CUR.
+029000     MOVE 'OPEN EMP-CUR' TO WS-SQL-OPERATION.
+029100     EXEC SQL
+029200         OPEN EMP-CUR
+029300     END-EXEC.
+029400 
+029500     PERFORM SQL-ERROR-CHECK
+029600         THRU SQL-ERROR-CHECK-EXIT.
+029700 1000-OPEN-EMP-CUR-EXIT.
+029800     EXIT.
+029900 
+030000*****************************************************************
+030100* 1500-FETCH-EMP-CUR - FETCH ONE EMPLOYEE ROW. WHEN THE PARM CARD
+030200* REQUESTS ACTION 'U' AND THE FETCHED ROW IS THE TARGETED
+030300* EMPLOYEE ID, RUN A POSITIONED UPDATE (1600-UPDATE-EMP-STATUS)
+030400* SO THIS CURSOR HAS A REAL, TARGETED MAINTENANCE PATH INSTEAD OF
+030500* STAMPING EMP_STATUS ON EVERY ROW IT HAPPENS TO FETCH.
+030600*****************************************************************
+030700 1500-FETCH-EMP-CUR.
+030800     MOVE 'FETCH EMP-CUR' TO WS-SQL-OPERATION.
+030900     IF WS-FETCH-BACKWARD
+031000         PERFORM 1510-FETCH-EMP-CUR-PRIOR
+031100             THRU 1510-FETCH-EMP-CUR-PRIOR-EXIT
+031200     ELSE
+031300         PERFORM 1520-FETCH-EMP-CUR-NEXT
+031400             THRU 1520-FETCH-EMP-CUR-NEXT-EXIT
+031500     END-IF.
+031600 
+031700     PERFORM SQL-ERROR-CHECK
+031800         THRU SQL-ERROR-CHECK-EXIT.
+031900     IF SQLCODE = ZERO
+032000         MOVE 'A'            TO WS-FE-EDIT-TYPE
+032100         MOVE WS-EMPL-NAME   TO WS-FE-ALPHA-VALUE
+032200         MOVE 'WS-EMPL-NAME' TO WS-FE-FIELD-NAME
+032300         CALL 'FLDEDIT' USING WS-FLDEDIT-PARM
+032400     END-IF.
+032500     IF SQLCODE = ZERO AND NOT WS-FETCH-BACKWARD
+032600             AND WS-UPDT-REQUESTED
+032700             AND WS-EMPL-ID = WS-UPDT-TARGET-ID
+032800         PERFORM 1600-UPDATE-EMP-STATUS
+032900             THRU 1600-UPDATE-EMP-STATUS-EXIT
+033000     END-IF.
+033100     IF SQLCODE = ZERO
+033200         PERFORM 3000-PROCESS-CMAJ-0A
+033300             THRU 3000-PROCESS-CMAJ-0A-EXIT
+033400     END-IF.
+033500 1500-FETCH-EMP-CUR-EXIT.
+033600     EXIT.
+033700 
+033800*****************************************************************
+033900* 1510-FETCH-EMP-CUR-PRIOR - SCROLL BACKWARDS ONE ROW. USED ONLY
+034000* WHEN THE PARM CARD REQUESTS A CORRECTION RUN (FETCH DIRECTION
+034100* 'P').
+034200*****************************************************************
+034300 1510-FETCH-EMP-CUR-PRIOR.
+034400     EXEC SQL
+034500         FETCH PRIOR FROM EMP-CUR
+034600            INTO :WS-EMPL-ID, :WS-EMPL-NAME, :WS-EMPL-DEPT,
+034700                 :WS-EMPL-STATUS, :WS-EMPL-PAY-GRADE
+034800     END-EXEC.
+034900 1510-FETCH-EMP-CUR-PRIOR-EXIT.
+035000     EXIT.
+035100 
+035200*****************************************************************
+035300* 1520-FETCH-EMP-CUR-NEXT - SCROLL FORWARD ONE ROW. THIS IS THE
+035400* DEFAULT DIRECTION AND MATCHES THE ORIGINAL FETCH-ONLY BEHAVIOR.
+035500*****************************************************************
+035600 1520-FETCH-EMP-CUR-NEXT.
+035700     EXEC SQL
+035800         FETCH NEXT FROM EMP-CUR
+035900            INTO :WS-EMPL-ID, :WS-EMPL-NAME, :WS-EMPL-DEPT,
+036000                 :WS-EMPL-STATUS, :WS-EMPL-PAY-GRADE
+036100     END-EXEC.
+036200 1520-FETCH-EMP-CUR-NEXT-EXIT.
+036300     EXIT.
+036400 
+036500*****************************************************************
+036600* 1600-UPDATE-EMP-STATUS - POSITIONED UPDATE AGAINST THE ROW
+036700* EMP-CUR IS CURRENTLY ON, FLAGGING EMP-STATUS WITH
+036800* WS-UPDT-STATUS-VALUE TO RECORD THAT THIS ROW WAS REVIEWED BY
+036900* THIS MAINTENANCE RUN.
+037000*****************************************************************
+037100 1600-UPDATE-EMP-STATUS.
+037200     MOVE 'UPDATE EMP-CUR' TO WS-SQL-OPERATION.
+037300     EXEC SQL
+037400         UPDATE EMP
+037500            SET EMP_STATUS = :WS-UPDT-STATUS-VALUE
+037600          WHERE CURRENT OF EMP-CUR
+037700     END-EXEC.
+037800 
+037900     PERFORM SQL-ERROR-CHECK
+038000         THRU SQL-ERROR-CHECK-EXIT.
+038100     IF NOT WS-ABEND-REQUESTED
+038200         DISPLAY 'EMP ' WS-EMPL-ID ' STATUS FLAGGED '
+038300                 WS-UPDT-STATUS-VALUE
+038400         MOVE 'UPDATE EMP-CUR'   TO AL-OPERATION
+038500         MOVE ZERO               TO AL-SQLCODE
+038600         MOVE 'STATUS FLAGGED'   TO AL-MESSAGE
+038700         PERFORM WRITE-AUDIT-LOG
+038800             THRU WRITE-AUDIT-LOG-EXIT
+038900     END-IF.
+039000 1600-UPDATE-EMP-STATUS-EXIT.
+039100     EXIT.
+039200 
+039300*****************************************************************
+039400* 2000-CLOSE-EMP-CUR - CLOSE THE EMPLOYEE MASTER CURSOR.
+039500*****************************************************************
+039600 2000-CLOSE-EMP-CUR.
+039700     MOVE 'CLOSE EMP-CUR' TO WS-SQL-OPERATION.
+039800     EXEC SQL
+039900         CLOSE EMP-CUR
+040000     END-EXEC.
+040100 
+040200     PERFORM SQL-ERROR-CHECK
+040300         THRU SQL-ERROR-CHECK-EXIT.
+040400 2000-CLOSE-EMP-CUR-EXIT.
+040500     EXIT.
+040600 
+040700*****************************************************************
+040800* 3000-PROCESS-CMAJ-0A - DRIVE THE ORDER-COUNT CURSOR FOR THE
+040900* EMPLOYEE JUST FETCHED FROM EMP-CUR (EMPLOYEE-TO-ORDER-COUNT
+041000* LINKAGE), MIRRORING THE OPEN/FETCH/CLOSE SHAPE USED FOR EMP-CUR
+041100* ABOVE. C_BQ IS KEYED THE SAME WAY RECONCIL.CBL DERIVES AN
+041200* EMPLOYEE ID FROM IT -- THE FIRST FIVE BYTES ARE THE ZERO-PADDED
+041300* EMPLOYEE ID -- SO TORD-C-BQ IS BUILT FROM THE JUST-FETCHED
+041400* WS-EMPL-ID RATHER THAN A LITERAL.
+041500*****************************************************************
+041600 3000-PROCESS-CMAJ-0A.
+041700     MOVE WS-EMPL-ID TO TORD-C-BQ.
+041800     MOVE 'N' TO WS-CMAJ-EOF-SW.
+041900 
+042000     MOVE 'OPEN CMAJ_0A' TO WS-SQL-OPERATION.
+042100     EXEC SQL
+042200         OPEN CMAJ_0A
+042300     END-EXEC.
+042400 
+042500     PERFORM SQL-ERROR-CHECK
+042600         THRU SQL-ERROR-CHECK-EXIT.
+042700     IF WS-ABEND-REQUESTED
+042800         MOVE 'Y' TO WS-CMAJ-EOF-SW
+042900     END-IF.
+043000 
+043100     PERFORM 3100-FETCH-CMAJ-0A
+043200         THRU 3100-FETCH-CMAJ-0A-EXIT
+043300         UNTIL WS-CMAJ-EOF.
+043400 
+043500     MOVE 'CLOSE CMAJ_0A' TO WS-SQL-OPERATION.
+043600     EXEC SQL
+043700         CLOSE CMAJ_0A
+043800     END-EXEC.
+043900 
+044000     PERFORM SQL-ERROR-CHECK
+044100         THRU SQL-ERROR-CHECK-EXIT.
+044200 3000-PROCESS-CMAJ-0A-EXIT.
+044300     EXIT.
+044400 
+044500 3100-FETCH-CMAJ-0A.
+044600     MOVE 'FETCH CMAJ_0A' TO WS-SQL-OPERATION.
+044700     EXEC SQL
+044800         FETCH CMAJ_0A
+044900            INTO :WS-ORD-C-BQ, :WS-ORD-AMOUNT, :WS-ORD-DATE
+045000     END-EXEC.
+045100 
+045200     PERFORM SQL-ERROR-CHECK
+045300         THRU SQL-ERROR-CHECK-EXIT.
+045400     EVALUATE SQLCODE
+045500         WHEN ZERO
+045600             DISPLAY 'EMP ' WS-EMPL-ID ' LINKED ORDER CODE '
+045700                     WS-ORD-C-BQ ' AMOUNT ' WS-ORD-AMOUNT
+045800                     ' DATE ' WS-ORD-DATE
+045900         WHEN 100
+046000             MOVE 'Y' TO WS-CMAJ-EOF-SW
+046100         WHEN OTHER
+046200             MOVE 'Y' TO WS-CMAJ-EOF-SW
+046300     END-EVALUATE.
+046400 3100-FETCH-CMAJ-0A-EXIT.
+046500     EXIT.
+046600 
+046700*****************************************************************
+046800* SQL-ERROR-CHECK - SHARED SQLCODE EVALUATION, COPIED FROM
+046900* SQLERR.CPY. SEE THE COPYBOOK FOR DETAILS.
+047000*****************************************************************
+047100     COPY SQLERR.
+047200 
+047300*****************************************************************
+047400* WRITE-AUDIT-LOG - SHARED AUDIT LOG WRITE, COPIED FROM
+047500* AUDLOG.CPY. SEE THE COPYBOOK FOR DETAILS.
+047600*****************************************************************
+047700     COPY AUDLOG.
