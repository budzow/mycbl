@@ -0,0 +1,15 @@
+//SQLCURSR JOB (ACCTNO),'EMPLOYEE EXTRACT',CLASS=A,MSGCLASS=X
+//*
+//* RUNS SQLCURSR (PROGRAM-ID SQLCURSR) FOR A GIVEN EMPLOYEE ID
+//* RANGE, PASSED VIA PARM= AS LOW(5) HIGH(5) DEPT(4) STATUS(1).
+//* WHEN PARM= IS OMITTED THE PROGRAM DEFAULTS TO 20000-99999,
+//* ALL DEPARTMENTS, ALL STATUSES.
+//*
+//STEP010  EXEC PGM=SQLCURSR,PARM='2000099999IT  A'
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//EMPEXTR  DD DSN=PROD.APPL.EMPEXTR,DISP=OLD
+//RESTARTF DD DSN=PROD.APPL.RESTARTF,DISP=OLD
+//EMPSNAP  DD DSN=PROD.APPL.EMPSNAP,DISP=SHR
+//AUDITLOG DD DSN=PROD.APPL.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
