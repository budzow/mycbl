@@ -0,0 +1,14 @@
+//EMPMAINT JOB (ACCTNO),'EMPLOYEE MAINTENANCE',CLASS=A,MSGCLASS=X
+//*
+//* RUNS EMPMAINT (PROGRAM-ID EMPMAINT) FOR ONE EMPLOYEE MAINTENANCE
+//* ACTION, PASSED VIA PARM= AS ACTION(1) ID(5) NAME(15) DEPT(4)
+//* STATUS(1) PAY-GRADE(2). ACTION 'I' INSERTS A NEW HIRE (ALL
+//* FIELDS REQUIRED); ACTION 'D' FLAGS THE GIVEN ID TERMINATED (ONLY
+//* ID IS EXAMINED).
+//*
+//STEP010  EXEC PGM=EMPMAINT,
+//             PARM='I25001JANE Q PUBLIC  HR  A03'
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.APPL.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
