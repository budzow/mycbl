@@ -0,0 +1,48 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH CYCLE',CLASS=A,MSGCLASS=X
+//*
+//* NIGHTLY BATCH CYCLE -- RUNS THE EMPLOYEE EXTRACT (SQLCURSR), THE
+//* ORDER-LINKAGE MAINTENANCE STEP (CURR-U), THE EMP-CUR/S1ORDCOU
+//* RECONCILIATION STEP (RECONCIL), AND THE FIELD-VALIDATION CHECKS
+//* (VARS, VARS1, VARS2) IN THAT FIXED ORDER. EACH STEP IS
+//* COND-PROTECTED SO A FAILING STEP (RETURN-CODE 4 OR HIGHER) STOPS
+//* THE REST OF THE CYCLE INSTEAD OF RUNNING DOWNSTREAM STEPS AGAINST
+//* AN INCOMPLETE EXTRACT.
+//*
+//STEP010  EXEC PGM=SQLCURSR,PARM='2000099999IT  A'
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//EMPEXTR  DD DSN=PROD.APPL.EMPEXTR,DISP=OLD
+//RESTARTF DD DSN=PROD.APPL.RESTARTF,DISP=OLD
+//EMPSNAP  DD DSN=PROD.APPL.EMPSNAP,DISP=SHR
+//AUDITLOG DD DSN=PROD.APPL.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CURR-U,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.APPL.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP025  EXEC PGM=RECONCIL,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//EMPEXTR  DD DSN=PROD.APPL.EMPEXTR,DISP=SHR
+//RECONRPT DD DSN=PROD.APPL.RECONRPT,DISP=OLD
+//AUDITLOG DD DSN=PROD.APPL.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=VARS,COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP025))
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//VARSRPT  DD DSN=PROD.APPL.VARSRPT,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=VARS1,COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP025))
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=VARS2,COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP025))
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
