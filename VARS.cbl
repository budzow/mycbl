@@ -1,23 +1,234 @@
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. VARS.
-
-            DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              01 FIRST-VAR PIC S9(3)V9(2).
-              01 SECOND-VAR PIC S9(3)V9(2) VALUE -123.45.
-              01 THIRD-VAR PIC A(6) VALUE 'ABCDEF'.
-              01 FOURTH-VAR PIC X(5) VALUE 'A121$'.
-              01 GROUP-VAR.
-                05 SUBVAR-1 PIC 9(3) VALUE 3374.
-                05 SUBVAR-2 PIC A(15) VALUE 'LA##LALALA'.
-                05 SUBVAR-3 PIC X(15) VALUE 'LALALA'.
-                05 SUBVAR-4 PIC X(15) VALUE 'LALALA'.
-      
-
-            PROCEDURE DIVISION.
-              DISPLAY "1ST VAR :"FIRST-VAR.
-              DISPLAY "2ND VAR :"SECOND-VAR.
-              DISPLAY "3RD VAR :"THIRD-VAR.
-              DISPLAY "4TH VAR :"FOURTH-VAR.
-              DISPLAY "GROUP VAR :"GROUP-VAR.
-              STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VARS.
+000300 AUTHOR.        D BUDZOWSKI.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT DESCRIPTION
+001000* ---------- ---- ------------------------------------------
+001100* 2024-02-11 DB   INITIAL VERSION - FIVE DISPLAY STATEMENTS
+001200*                 DUMPING FIRST-VAR THROUGH GROUP-VAR TO SYSOUT.
+001300* 2026-08-09 DB   REPLACE THE STANDALONE DISPLAYS WITH A PRINTED,
+001400*                 PAGINATED REPORT (VARSRPT) CARRYING A TITLE,
+001500*                 RUN DATE, PAGE NUMBERS, AND ONE DETAIL LINE PER
+001600*                 FIELD SHOWING ITS PICTURE CLAUSE AND VALUE, SO
+001700*                 QA HAS A FILEABLE ARTIFACT FOR REGRESSION
+001800*                 CHECKS INSTEAD OF RAW SYSOUT.
+001900*****************************************************************
+002000 
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT VARSRPT-FILE ASSIGN TO VARSRPT
+002500         ORGANIZATION IS SEQUENTIAL.
+002600 
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  VARSRPT-FILE
+003000     RECORDING MODE IS F
+003100     RECORD CONTAINS 132 CHARACTERS
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  VARSRPT-RECORD                   PIC X(132).
+003400 
+003500 WORKING-STORAGE SECTION.
+003600 01  FIRST-VAR                  PIC S9(3)V9(2).
+003700 01  SECOND-VAR                 PIC S9(3)V9(2) VALUE -123.45.
+003800 01  THIRD-VAR                  PIC A(6)  VALUE 'ABCDEF'.
+003900 01  FOURTH-VAR                 PIC X(5)  VALUE 'A121$'.
+004000 01  GROUP-VAR.
+004100     05  SUBVAR-1               PIC 9(3)  VALUE 3374.
+004200     05  SUBVAR-2               PIC A(15) VALUE 'LA##LALALA'.
+004300     05  SUBVAR-3               PIC X(15) VALUE 'LALALA'.
+004400     05  SUBVAR-4               PIC X(15) VALUE 'LALALA'.
+004500 
+004600 01  WS-NUMERIC-EDIT                  PIC -ZZ9.99.
+004700 01  WS-INT-EDIT                      PIC ZZ9.
+004800 
+004900 01  WS-SYS-DATE.
+005000     05  WS-SYS-YYYY                  PIC 9(04).
+005100     05  WS-SYS-MM                    PIC 9(02).
+005200     05  WS-SYS-DD                    PIC 9(02).
+005300 
+005400 01  WS-RUN-DATE-EDIT.
+005500     05  WS-RD-MM                     PIC 9(02).
+005600     05  FILLER                       PIC X(01)  VALUE '/'.
+005700     05  WS-RD-DD                     PIC 9(02).
+005800     05  FILLER                       PIC X(01)  VALUE '/'.
+005900     05  WS-RD-YYYY                   PIC 9(04).
+006000 
+006100 01  WS-PAGE-NUM                      PIC 9(03)  VALUE ZERO.
+006200 01  WS-LINE-COUNT                    PIC 9(03)  VALUE ZERO.
+006300 01  WS-LINES-PER-PAGE                PIC 9(03)  VALUE 3.
+006400 
+006500 01  VARSRPT-TITLE REDEFINES VARSRPT-RECORD.
+006600     05  VT-TITLE-TEXT                PIC X(35)
+006700             VALUE 'COPYBOOK FIELD INSPECTION REPORT'.
+006800     05  FILLER                       PIC X(20)  VALUE SPACES.
+006900     05  VT-PAGE-LABEL                PIC X(05)  VALUE 'PAGE '.
+007000     05  VT-PAGE-NUM                  PIC ZZ9.
+007100     05  FILLER                       PIC X(69)  VALUE SPACES.
+007200 
+007300 01  VARSRPT-DATE-LINE REDEFINES VARSRPT-RECORD.
+007400     05  VD-LABEL                 PIC X(10)  VALUE 'RUN DATE: '.
+007500     05  VD-DATE                  PIC X(10).
+007600     05  FILLER                   PIC X(112) VALUE SPACES.
+007700
+007800 01  VARSRPT-HEADING REDEFINES VARSRPT-RECORD.
+007900     05  FILLER                   PIC X(05)  VALUE SPACES.
+008000     05  VH-FIELD-HDG             PIC X(15)  VALUE 'FIELD NAME'.
+008100     05  FILLER                   PIC X(02)  VALUE SPACES.
+008200     05  VH-PIC-HDG             PIC X(20)  VALUE 'PICTURE CLAUSE'.
+008300     05  FILLER                   PIC X(02)  VALUE SPACES.
+008400     05  VH-VALUE-HDG             PIC X(30)  VALUE 'VALUE'.
+008500     05  FILLER                   PIC X(58)  VALUE SPACES.
+008600 
+008700 01  VARSRPT-DETAIL REDEFINES VARSRPT-RECORD.
+008800     05  FILLER                       PIC X(05)  VALUE SPACES.
+008900     05  VDT-FIELD-NAME               PIC X(15).
+009000     05  FILLER                       PIC X(02)  VALUE SPACES.
+009100     05  VDT-PIC-CLAUSE               PIC X(20).
+009200     05  FILLER                       PIC X(02)  VALUE SPACES.
+009300     05  VDT-FIELD-VALUE              PIC X(48).
+009400     05  FILLER                       PIC X(40)  VALUE SPACES.
+009500 
+009600 PROCEDURE DIVISION.
+009700 
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE
+010000         THRU 1000-INITIALIZE-EXIT.
+010100     PERFORM 3000-PRINT-FIRST-VAR
+010200         THRU 3000-PRINT-FIRST-VAR-EXIT.
+010300     PERFORM 3100-PRINT-SECOND-VAR
+010400         THRU 3100-PRINT-SECOND-VAR-EXIT.
+010500     PERFORM 3200-PRINT-THIRD-VAR
+010600         THRU 3200-PRINT-THIRD-VAR-EXIT.
+010700     PERFORM 3300-PRINT-FOURTH-VAR
+010800         THRU 3300-PRINT-FOURTH-VAR-EXIT.
+010900     PERFORM 3400-PRINT-GROUP-VAR
+011000         THRU 3400-PRINT-GROUP-VAR-EXIT.
+011100     CLOSE VARSRPT-FILE.
+011200     STOP RUN.
+011300 
+011400*****************************************************************
+011500* 1000-INITIALIZE - OPEN THE REPORT FILE AND PRINT PAGE 1'S
+011600* TITLE, RUN-DATE, AND COLUMN-HEADING LINES.
+011700*****************************************************************
+011800 1000-INITIALIZE.
+011900     OPEN OUTPUT VARSRPT-FILE.
+012000     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+012100     MOVE WS-SYS-MM   TO WS-RD-MM.
+012200     MOVE WS-SYS-DD   TO WS-RD-DD.
+012300     MOVE WS-SYS-YYYY TO WS-RD-YYYY.
+012400     PERFORM 2000-PRINT-HEADING
+012500         THRU 2000-PRINT-HEADING-EXIT.
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+012800 
+012900*****************************************************************
+013000* 2000-PRINT-HEADING - START A NEW PAGE: TITLE LINE (WITH PAGE
+013100* NUMBER), RUN-DATE LINE, BLANK LINE, COLUMN-HEADING LINE.
+013200*****************************************************************
+013300 2000-PRINT-HEADING.
+013400     ADD 1 TO WS-PAGE-NUM.
+013500     MOVE SPACES        TO VARSRPT-RECORD.
+013600     MOVE 'COPYBOOK FIELD INSPECTION REPORT' TO VT-TITLE-TEXT.
+013700     MOVE WS-PAGE-NUM    TO VT-PAGE-NUM.
+013800     WRITE VARSRPT-RECORD.
+013900     MOVE SPACES         TO VARSRPT-RECORD.
+014000     MOVE WS-RUN-DATE-EDIT TO VD-DATE.
+014100     WRITE VARSRPT-RECORD.
+014200     MOVE SPACES         TO VARSRPT-RECORD.
+014300     WRITE VARSRPT-RECORD.
+014400     MOVE SPACES         TO VARSRPT-RECORD.
+014500     MOVE 'FIELD NAME'      TO VH-FIELD-HDG.
+014600     MOVE 'PICTURE CLAUSE'  TO VH-PIC-HDG.
+014700     MOVE 'VALUE'           TO VH-VALUE-HDG.
+014800     WRITE VARSRPT-RECORD.
+014900     MOVE ZERO TO WS-LINE-COUNT.
+015000 2000-PRINT-HEADING-EXIT.
+015100     EXIT.
+015200 
+015300*****************************************************************
+015400* 2500-PRINT-DETAIL-LINE - WRITE THE DETAIL LINE BUILT BY THE
+015500* CALLER, BREAKING TO A NEW PAGE FIRST IF THE CURRENT PAGE IS
+015600* FULL.
+015700*****************************************************************
+015800 2500-PRINT-DETAIL-LINE.
+015900     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+016000         PERFORM 2000-PRINT-HEADING
+016100             THRU 2000-PRINT-HEADING-EXIT
+016200     END-IF.
+016300     WRITE VARSRPT-RECORD.
+016400     ADD 1 TO WS-LINE-COUNT.
+016500 2500-PRINT-DETAIL-LINE-EXIT.
+016600     EXIT.
+016700 
+016800*****************************************************************
+016900* 3000-PRINT-FIRST-VAR - PRINT FIRST-VAR (SIGNED NUMERIC).
+017000*****************************************************************
+017100 3000-PRINT-FIRST-VAR.
+017200     MOVE SPACES          TO VARSRPT-RECORD.
+017300     MOVE 'FIRST-VAR'     TO VDT-FIELD-NAME.
+017400     MOVE 'PIC S9(3)V9(2)' TO VDT-PIC-CLAUSE.
+017500     MOVE FIRST-VAR       TO WS-NUMERIC-EDIT.
+017600     MOVE WS-NUMERIC-EDIT TO VDT-FIELD-VALUE.
+017700     PERFORM 2500-PRINT-DETAIL-LINE
+017800         THRU 2500-PRINT-DETAIL-LINE-EXIT.
+017900 3000-PRINT-FIRST-VAR-EXIT.
+018000     EXIT.
+018100 
+018200*****************************************************************
+018300* 3100-PRINT-SECOND-VAR - PRINT SECOND-VAR (SIGNED NUMERIC).
+018400*****************************************************************
+018500 3100-PRINT-SECOND-VAR.
+018600     MOVE SPACES          TO VARSRPT-RECORD.
+018700     MOVE 'SECOND-VAR'    TO VDT-FIELD-NAME.
+018800     MOVE 'PIC S9(3)V9(2)' TO VDT-PIC-CLAUSE.
+018900     MOVE SECOND-VAR      TO WS-NUMERIC-EDIT.
+019000     MOVE WS-NUMERIC-EDIT TO VDT-FIELD-VALUE.
+019100     PERFORM 2500-PRINT-DETAIL-LINE
+019200         THRU 2500-PRINT-DETAIL-LINE-EXIT.
+019300 3100-PRINT-SECOND-VAR-EXIT.
+019400     EXIT.
+019500 
+019600*****************************************************************
+019700* 3200-PRINT-THIRD-VAR - PRINT THIRD-VAR (ALPHABETIC).
+019800*****************************************************************
+019900 3200-PRINT-THIRD-VAR.
+020000     MOVE SPACES        TO VARSRPT-RECORD.
+020100     MOVE 'THIRD-VAR'   TO VDT-FIELD-NAME.
+020200     MOVE 'PIC A(6)'    TO VDT-PIC-CLAUSE.
+020300     MOVE THIRD-VAR     TO VDT-FIELD-VALUE.
+020400     PERFORM 2500-PRINT-DETAIL-LINE
+020500         THRU 2500-PRINT-DETAIL-LINE-EXIT.
+020600 3200-PRINT-THIRD-VAR-EXIT.
+020700     EXIT.
+020800 
+020900*****************************************************************
+021000* 3300-PRINT-FOURTH-VAR - PRINT FOURTH-VAR (ALPHANUMERIC).
+021100*****************************************************************
+021200 3300-PRINT-FOURTH-VAR.
+021300     MOVE SPACES        TO VARSRPT-RECORD.
+021400     MOVE 'FOURTH-VAR'  TO VDT-FIELD-NAME.
+021500     MOVE 'PIC X(5)'    TO VDT-PIC-CLAUSE.
+021600     MOVE FOURTH-VAR    TO VDT-FIELD-VALUE.
+021700     PERFORM 2500-PRINT-DETAIL-LINE
+021800         THRU 2500-PRINT-DETAIL-LINE-EXIT.
+021900 3300-PRINT-FOURTH-VAR-EXIT.
+022000     EXIT.
+022100 
+022200*****************************************************************
+022300* 3400-PRINT-GROUP-VAR - PRINT GROUP-VAR (05-LEVEL GROUP ITEM)
+022400* AS A SINGLE DETAIL LINE OF ITS CONCATENATED SUBORDINATE VALUE.
+022500*****************************************************************
+022600 3400-PRINT-GROUP-VAR.
+022700     MOVE SPACES        TO VARSRPT-RECORD.
+022800     MOVE 'GROUP-VAR'   TO VDT-FIELD-NAME.
+022900     MOVE 'GROUP (4 SUBVARS)' TO VDT-PIC-CLAUSE.
+023000     MOVE GROUP-VAR     TO VDT-FIELD-VALUE.
+023100     PERFORM 2500-PRINT-DETAIL-LINE
+023200         THRU 2500-PRINT-DETAIL-LINE-EXIT.
+023300 3400-PRINT-GROUP-VAR-EXIT.
+023400     EXIT.
